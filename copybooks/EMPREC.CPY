@@ -0,0 +1,19 @@
+000100*----------------------------------------------------------------
+000200* EMPREC.CPY - EMPLOYEE MASTER RECORD LAYOUT.  SHARED BY
+000300* PAYROLL-CALCULATOR AND THE EMPLOYEE MAINTENANCE SUBSYSTEM SO
+000400* BOTH PROGRAMS AGREE ON THE SAME FIELD DEFINITIONS.
+000500*
+000600* EMP-HOLIDAY-HOURS AND EMP-DEPT-CODE ARE NOT PRESENT IN AN
+000700* EMPLOYEE.DAT BUILT UNDER AN OLDER VERSION OF THIS LAYOUT.  SUCH
+000800* A FILE MUST BE REBUILT THROUGH EMPMAINT (ITS ADD TRANSACTION
+000900* SUPPLIES BOTH FIELDS) BEFORE IT IS USED WITH THIS COPYBOOK --
+001000* READ UNDER LINE SEQUENTIAL, A SHORTER OLD RECORD PADS THOSE
+001100* FIELDS WITH SPACES RATHER THAN VALID DATA.
+001200*----------------------------------------------------------------
+001300 01  EMPLOYEE-RECORD.
+001400     05  EMP-ID             PIC 9(05).
+001500     05  EMP-NAME           PIC A(30).
+001600     05  EMP-HOURS          PIC 9(03)V99.
+001700     05  EMP-RATE           PIC 9(03)V99.
+001800     05  EMP-HOLIDAY-HOURS  PIC 9(03)V99.
+001900     05  EMP-DEPT-CODE      PIC X(04).
