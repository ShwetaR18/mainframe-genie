@@ -0,0 +1,9 @@
+000100*----------------------------------------------------------------
+000200* BANKINFO.CPY - DIRECT-DEPOSIT BANK INFORMATION FOR ONE
+000300* EMPLOYEE.  MATCHED TO EMPLOYEE-RECORD BY BANK-EMP-ID AND USED
+000400* TO BUILD THE ACH TRANSMISSION FILE.
+000500*----------------------------------------------------------------
+000600 01  BANK-RECORD.
+000700     05  BANK-EMP-ID             PIC 9(05).
+000800     05  BANK-ROUTING-NUM        PIC 9(09).
+000900     05  BANK-ACCOUNT-NUM        PIC X(17).
