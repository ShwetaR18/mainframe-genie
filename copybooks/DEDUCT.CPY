@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------
+000200* DEDUCT.CPY - WITHHOLDING RECORD FOR ONE EMPLOYEE.  DEDUCTIONS
+000300* ARE EXPRESSED AS A PERCENT OF GROSS PAY EXCEPT DED-INSURANCE,
+000400* WHICH IS A FLAT PER-PERIOD AMOUNT.  MATCHED TO EMPLOYEE-RECORD
+000500* BY DED-EMP-ID.
+000600*----------------------------------------------------------------
+000700 01  DEDUCTION-RECORD.
+000800     05  DED-EMP-ID              PIC 9(05).
+000900     05  DED-FEDERAL-TAX-PCT     PIC 9V999.
+001000     05  DED-STATE-TAX-PCT       PIC 9V999.
+001100     05  DED-INSURANCE           PIC 9(04)V99.
+001200     05  DED-RETIREMENT-PCT      PIC 9V999.
