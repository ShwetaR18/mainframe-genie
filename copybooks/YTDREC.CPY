@@ -0,0 +1,11 @@
+000100*----------------------------------------------------------------
+000200* YTDREC.CPY - YEAR-TO-DATE MASTER RECORD, ONE PER EMPLOYEE,
+000300* KEYED BY YTD-EMP-ID.  ACCUMULATES GROSS, TAX, AND NET PAY
+000400* ACROSS ALL PAYROLL RUNS FOR THE CURRENT YEAR.
+000500*----------------------------------------------------------------
+000600 01  YTD-MASTER-RECORD.
+000700     05  YTD-EMP-ID              PIC 9(05).
+000800     05  YTD-EMP-NAME            PIC X(30).
+000900     05  YTD-GROSS               PIC 9(08)V99.
+001000     05  YTD-TAX                 PIC 9(08)V99.
+001100     05  YTD-NET                 PIC 9(08)V99.
