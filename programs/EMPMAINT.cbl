@@ -0,0 +1,475 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPLOYEE-MAINTENANCE.
+000300 AUTHOR. R-HARTLEY.
+000400 INSTALLATION. CORPORATE-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026 RH  ORIGINAL PROGRAM.  APPLIES ADD/CHANGE/DELETE
+001100*                TRANSACTIONS AGAINST THE CURRENT EMPLOYEE MASTER
+001200*                TO PRODUCE THE MASTER FOR THE NEXT PAYROLL CYCLE,
+001300*                WITH A BEFORE/AFTER CHANGE LOG, SO EMPLOYEE.DAT
+001400*                IS NEVER HAND-EDITED DIRECTLY.
+001500* 08/09/2026 RH  TRANSACTION-FILE MUST BE IN ASCENDING TRAN-EMP-ID
+001600*                SEQUENCE, SINCE 2000-PROCESS-MERGE-STEP IS A
+001700*                SEQUENTIAL MATCH-MERGE.  1200-READ-TRANSACTION
+001800*                NOW REJECTS AN OUT-OF-SEQUENCE TRANSACTION RATHER
+001900*                THAN MERGING IT, WHICH ALSO CATCHES TWO ADD
+002000*                TRANSACTIONS FOR THE SAME NEW EMP-ID.
+002050* 08/09/2026 RH  FD TRANSACTION-FILE'S COPY EMPREC NOW REPLACES
+002060*                THE 01-LEVEL TOO, SO TRAN-EMP-RECORD NESTS AS A
+002070*                05 UNDER 01 TRANSACTION-RECORD INSTEAD OF
+002080*                FORMING A SECOND 01 RECORD THAT IMPLICITLY
+002090*                REDEFINED TRAN-CODE AT OFFSET 0.
+002100*----------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT OLD-MASTER-FILE ASSIGN TO 'EMPLOYEE.DAT'
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700     SELECT TRANSACTION-FILE ASSIGN TO 'EMPTRAN.DAT'
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT NEW-MASTER-FILE ASSIGN TO 'EMPLOYEE.NEW'
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT CHANGE-LOG-REPORT ASSIGN TO 'EMPCHG.LOG'
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+
+003400 DATA DIVISION.
+003500 FILE SECTION.
+
+003700 FD  OLD-MASTER-FILE.
+003800     COPY EMPREC.
+
+004000 FD  TRANSACTION-FILE.
+004100 01  TRANSACTION-RECORD.
+004200     05  TRAN-CODE          PIC X(01).
+004300         88  TRAN-ADD              VALUE 'A'.
+004400         88  TRAN-CHANGE           VALUE 'C'.
+004500         88  TRAN-DELETE           VALUE 'D'.
+004600     COPY EMPREC
+004700         REPLACING ==01 EMPLOYEE-RECORD==
+004750                   BY ==05 TRAN-EMP-RECORD==
+004800                   ==05 EMP-ID== BY ==10 TRAN-EMP-ID==
+004900                   ==05 EMP-NAME== BY ==10 TRAN-EMP-NAME==
+005000                   ==05 EMP-HOURS== BY ==10 TRAN-EMP-HOURS==
+005100                   ==05 EMP-RATE== BY ==10 TRAN-EMP-RATE==
+005200                   ==05 EMP-HOLIDAY-HOURS== BY
+005250                       ==10 TRAN-HOL-HOURS==
+005300                   ==05 EMP-DEPT-CODE== BY ==10 TRAN-DEPT-CODE==.
+
+005500 FD  NEW-MASTER-FILE.
+005600     COPY EMPREC
+005700         REPLACING ==EMPLOYEE-RECORD== BY ==NEW-MASTER-RECORD==
+005800                   ==EMP-ID==          BY ==NEW-EMP-ID==
+005900                   ==EMP-NAME==        BY ==NEW-EMP-NAME==
+006000                   ==EMP-HOURS==       BY ==NEW-EMP-HOURS==
+006100                   ==EMP-RATE==        BY ==NEW-EMP-RATE==
+006200                   ==EMP-HOLIDAY-HOURS== BY ==NEW-HOL-HOURS==
+006300                   ==EMP-DEPT-CODE==   BY ==NEW-DEPT-CODE==.
+
+006500 FD  CHANGE-LOG-REPORT.
+006600 01  CHANGE-LOG-LINE        PIC X(132).
+
+006800 WORKING-STORAGE SECTION.
+006900 01  WS-SWITCHES.
+007000     05  WS-OLD-EOF-SW      PIC X(01) VALUE 'N'.
+007100         88  OLD-EOF               VALUE 'Y'.
+007200         88  OLD-NOT-EOF           VALUE 'N'.
+007300     05  WS-TRAN-EOF-SW     PIC X(01) VALUE 'N'.
+007400         88  TRAN-EOF              VALUE 'Y'.
+007500         88  TRAN-NOT-EOF          VALUE 'N'.
+007600     05  WS-TRAN-VALID-SW   PIC X(01) VALUE 'Y'.
+007700         88  TRAN-VALID            VALUE 'Y'.
+007800         88  TRAN-INVALID          VALUE 'N'.
+007900     05  WS-TRAN-SEQ-SW     PIC X(01) VALUE 'Y'.
+008000         88  TRAN-IN-SEQUENCE      VALUE 'Y'.
+008100         88  TRAN-OUT-OF-SEQUENCE  VALUE 'N'.
+
+008300 01  WS-CONSTANTS.
+008400     05  WS-MAX-WEEKLY-HRS  PIC 9(03)V99 VALUE 168.00.
+008500     05  WS-HIGH-KEY        PIC 9(05)    VALUE 99999.
+
+008700 01  WS-COMPARE-KEYS.
+008800     05  WS-OLD-KEY         PIC 9(05) VALUE ZERO.
+008900     05  WS-TRAN-KEY        PIC 9(05) VALUE ZERO.
+009000     05  WS-LAST-TRAN-KEY   PIC 9(05) VALUE ZERO.
+
+009200 01  WS-COUNTERS.
+009300     05  WS-ADD-COUNTER     PIC 9(04) VALUE ZERO.
+009400     05  WS-CHANGE-COUNTER  PIC 9(04) VALUE ZERO.
+009500     05  WS-DELETE-COUNTER  PIC 9(04) VALUE ZERO.
+009600     05  WS-REJECT-COUNTER  PIC 9(04) VALUE ZERO.
+009700     05  WS-CARRY-COUNTER   PIC 9(04) VALUE ZERO.
+
+009900 01  WS-EDIT-WORK-AREA.
+010000     05  WS-REJECT-REASON   PIC X(30).
+
+010200 01  WS-LOG-LINE-BUFFER.
+010300     05  WS-LOG-ACTION      PIC X(08).
+010400     05  FILLER             PIC X(01) VALUE SPACE.
+010500     05  WS-LOG-ID          PIC X(05).
+010600     05  FILLER             PIC X(01) VALUE SPACE.
+010700     05  WS-LOG-BEFORE-NAME PIC X(30).
+010800     05  FILLER             PIC X(01) VALUE SPACE.
+010900     05  WS-LOG-BEFORE-HRS  PIC 9(03)V99.
+011000     05  FILLER             PIC X(01) VALUE SPACE.
+011100     05  WS-LOG-BEFORE-RATE PIC 9(03)V99.
+011200     05  FILLER             PIC X(01) VALUE SPACE.
+011300     05  WS-LOG-BEFORE-DEPT PIC X(04).
+011400     05  FILLER             PIC X(01) VALUE SPACE.
+011500     05  WS-LOG-ARROW       PIC X(03) VALUE '-->'.
+011600     05  FILLER             PIC X(01) VALUE SPACE.
+011700     05  WS-LOG-AFTER-NAME  PIC X(30).
+011800     05  FILLER             PIC X(01) VALUE SPACE.
+011900     05  WS-LOG-AFTER-HRS   PIC 9(03)V99.
+012000     05  FILLER             PIC X(01) VALUE SPACE.
+012100     05  WS-LOG-AFTER-RATE  PIC 9(03)V99.
+012200     05  FILLER             PIC X(01) VALUE SPACE.
+012300     05  WS-LOG-AFTER-DEPT  PIC X(04).
+
+012500 PROCEDURE DIVISION.
+012600*----------------------------------------------------------------
+012700* 0000-MAINLINE - MERGES TRANSACTION-FILE AGAINST OLD-MASTER-FILE,
+012800* BOTH IN ASCENDING EMP-ID SEQUENCE, PRODUCING NEW-MASTER-FILE.
+012900* 1220-CHECK-TRAN-SEQUENCE ENFORCES THE ORDERING ON
+013000* TRANSACTION-FILE.  OLD-MASTER-FILE IS SIMPLY COPIED FORWARD
+013100* HERE, NEVER RE-KEYED, SO ITS ORDERING IS WHATEVER THE PRIOR RUN
+013200* WROTE TO EMPLOYEE.NEW.
+013300*----------------------------------------------------------------
+013400 0000-MAINLINE.
+013500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013600     PERFORM 2000-PROCESS-MERGE-STEP THRU 2000-EXIT
+013700         UNTIL OLD-EOF AND TRAN-EOF.
+013800     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+013900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+014000     STOP RUN.
+
+014200*----------------------------------------------------------------
+014300* 1000-INITIALIZE - OPEN FILES AND PRIME BOTH INPUT READS.
+014400*----------------------------------------------------------------
+014500 1000-INITIALIZE.
+014600     OPEN INPUT OLD-MASTER-FILE
+014700     OPEN INPUT TRANSACTION-FILE
+014800     OPEN OUTPUT NEW-MASTER-FILE
+014900     OPEN OUTPUT CHANGE-LOG-REPORT
+015000     PERFORM 1100-READ-OLD-MASTER THRU 1100-EXIT
+015100     PERFORM 1200-READ-TRANSACTION THRU 1200-EXIT.
+015200 1000-EXIT.
+015300     EXIT.
+
+015500 1100-READ-OLD-MASTER.
+015600     READ OLD-MASTER-FILE
+015700         AT END
+015800             SET OLD-EOF TO TRUE
+015900             MOVE WS-HIGH-KEY TO WS-OLD-KEY
+016000         NOT AT END
+016100             MOVE EMP-ID TO WS-OLD-KEY
+016200     END-READ.
+016300 1100-EXIT.
+016400     EXIT.
+
+016600 1200-READ-TRANSACTION.
+016700     SET TRAN-OUT-OF-SEQUENCE TO TRUE
+016800     PERFORM 1210-READ-ONE-TRANSACTION THRU 1210-EXIT
+016900         UNTIL TRAN-EOF OR TRAN-IN-SEQUENCE.
+017000 1200-EXIT.
+017100     EXIT.
+
+017300 1210-READ-ONE-TRANSACTION.
+017400     READ TRANSACTION-FILE
+017500         AT END
+017600             SET TRAN-EOF TO TRUE
+017700             MOVE WS-HIGH-KEY TO WS-TRAN-KEY
+017800         NOT AT END
+017900             MOVE TRAN-EMP-ID TO WS-TRAN-KEY
+018000             PERFORM 1220-CHECK-TRAN-SEQUENCE THRU 1220-EXIT
+018100     END-READ.
+018200 1210-EXIT.
+018300     EXIT.
+
+018500*----------------------------------------------------------------
+018600* 1220-CHECK-TRAN-SEQUENCE - TRANSACTION-FILE MUST BE IN ASCENDING
+018700* TRAN-EMP-ID SEQUENCE FOR THE MATCH-MERGE IN
+018800* 2000-PROCESS-MERGE-STEP TO WORK.  A TRANSACTION WHOSE KEY DOES
+018900* NOT ADVANCE PAST THE LAST ACCEPTED KEY IS REJECTED HERE, BEFORE
+019000* IT REACHES THE MERGE LOGIC, RATHER THAN BEING MISAPPLIED OR
+019100* MISMATCHED.  THIS ALSO CATCHES TWO ADD TRANSACTIONS FOR THE SAME
+019200* NEW EMP-ID, SINCE THE SECOND ONE'S KEY DOES NOT EXCEED THE
+019300* FIRST.
+019400*----------------------------------------------------------------
+019500 1220-CHECK-TRAN-SEQUENCE.
+019600     IF WS-TRAN-KEY NOT = ZERO
+019700             AND WS-LAST-TRAN-KEY NOT = ZERO
+019800             AND WS-TRAN-KEY NOT > WS-LAST-TRAN-KEY
+019900         SET TRAN-OUT-OF-SEQUENCE TO TRUE
+020000         MOVE "OUT OF SEQUENCE TRANSACTION" TO WS-REJECT-REASON
+020100         PERFORM 7100-WRITE-REJECTION THRU 7100-EXIT
+020200     ELSE
+020300         SET TRAN-IN-SEQUENCE TO TRUE
+020400         IF WS-TRAN-KEY > WS-LAST-TRAN-KEY
+020500             MOVE WS-TRAN-KEY TO WS-LAST-TRAN-KEY
+020600         END-IF
+020700     END-IF.
+020800 1220-EXIT.
+020900     EXIT.
+
+021100*----------------------------------------------------------------
+021200* 2000-PROCESS-MERGE-STEP - ONE STEP OF THE MASTER/TRANSACTION
+021300* MERGE.  THE LOWER KEY IS ALWAYS THE ONE ACTED ON NEXT SO BOTH
+021400* FILES ADVANCE IN EMP-ID SEQUENCE.
+021500*----------------------------------------------------------------
+021600 2000-PROCESS-MERGE-STEP.
+021700     EVALUATE TRUE
+021800         WHEN WS-OLD-KEY < WS-TRAN-KEY
+021900             PERFORM 3000-CARRY-FORWARD-OLD THRU 3000-EXIT
+022000         WHEN WS-OLD-KEY = WS-TRAN-KEY
+022100             PERFORM 4000-APPLY-MATCHED-TRAN THRU 4000-EXIT
+022200         WHEN OTHER
+022300             PERFORM 5000-APPLY-UNMATCHED-TRAN THRU 5000-EXIT
+022400     END-EVALUATE.
+022500 2000-EXIT.
+022600     EXIT.
+
+022800*----------------------------------------------------------------
+022900* 3000-CARRY-FORWARD-OLD - NO TRANSACTION AGAINST THIS EMPLOYEE;
+023000* COPY THE MASTER RECORD FORWARD UNCHANGED.
+023100*----------------------------------------------------------------
+023200 3000-CARRY-FORWARD-OLD.
+023300     MOVE EMPLOYEE-RECORD TO NEW-MASTER-RECORD
+023400     WRITE NEW-MASTER-RECORD
+023500     ADD 1 TO WS-CARRY-COUNTER
+023600     PERFORM 1100-READ-OLD-MASTER THRU 1100-EXIT.
+023700 3000-EXIT.
+023800     EXIT.
+
+024000*----------------------------------------------------------------
+024100* 4000-APPLY-MATCHED-TRAN - THE TRANSACTION'S EMP-ID MATCHES AN
+024200* EXISTING MASTER RECORD.  CHANGE AND DELETE ARE THE ONLY VALID
+024300* CODES HERE; A DUPLICATE ADD IS REJECTED.
+024400*----------------------------------------------------------------
+024500 4000-APPLY-MATCHED-TRAN.
+024600     EVALUATE TRUE
+024700         WHEN TRAN-CHANGE
+024800             PERFORM 4100-APPLY-CHANGE THRU 4100-EXIT
+024900         WHEN TRAN-DELETE
+025000             PERFORM 4200-APPLY-DELETE THRU 4200-EXIT
+025100         WHEN OTHER
+025200             MOVE "ADD REJECTED - EMPLOYEE ALREADY ON FILE"
+025300                 TO WS-REJECT-REASON
+025400             PERFORM 4300-REJECT-AND-CARRY THRU 4300-EXIT
+025500     END-EVALUATE
+025600     PERFORM 1100-READ-OLD-MASTER THRU 1100-EXIT
+025700     PERFORM 1200-READ-TRANSACTION THRU 1200-EXIT.
+025800 4000-EXIT.
+025900     EXIT.
+
+026100 4100-APPLY-CHANGE.
+026200     PERFORM 6000-EDIT-TRANSACTION THRU 6000-EXIT
+026300     IF TRAN-VALID
+026400         MOVE "CHANGE" TO WS-LOG-ACTION
+026500         MOVE EMP-ID   TO WS-LOG-ID
+026600         MOVE EMP-NAME TO WS-LOG-BEFORE-NAME
+026700         MOVE EMP-HOURS TO WS-LOG-BEFORE-HRS
+026800         MOVE EMP-RATE TO WS-LOG-BEFORE-RATE
+026900         MOVE EMP-DEPT-CODE TO WS-LOG-BEFORE-DEPT
+027000         MOVE TRAN-EMP-ID            TO NEW-EMP-ID
+027100         MOVE TRAN-EMP-NAME          TO NEW-EMP-NAME
+027200         MOVE TRAN-EMP-HOURS         TO NEW-EMP-HOURS
+027300         MOVE TRAN-EMP-RATE          TO NEW-EMP-RATE
+027400         MOVE TRAN-HOL-HOURS TO NEW-HOL-HOURS
+027500         MOVE TRAN-DEPT-CODE TO NEW-DEPT-CODE
+027600         WRITE NEW-MASTER-RECORD
+027700         MOVE TRAN-EMP-NAME  TO WS-LOG-AFTER-NAME
+027800         MOVE TRAN-EMP-HOURS TO WS-LOG-AFTER-HRS
+027900         MOVE TRAN-EMP-RATE  TO WS-LOG-AFTER-RATE
+028000         MOVE TRAN-DEPT-CODE TO WS-LOG-AFTER-DEPT
+028100         PERFORM 7000-WRITE-CHANGE-LOG THRU 7000-EXIT
+028200         ADD 1 TO WS-CHANGE-COUNTER
+028300     ELSE
+028400         PERFORM 4300-REJECT-AND-CARRY THRU 4300-EXIT
+028500     END-IF.
+028600 4100-EXIT.
+028700     EXIT.
+
+028900 4200-APPLY-DELETE.
+029000     MOVE "DELETE" TO WS-LOG-ACTION
+029100     MOVE EMP-ID    TO WS-LOG-ID
+029200     MOVE EMP-NAME  TO WS-LOG-BEFORE-NAME
+029300     MOVE EMP-HOURS TO WS-LOG-BEFORE-HRS
+029400     MOVE EMP-RATE  TO WS-LOG-BEFORE-RATE
+029500     MOVE EMP-DEPT-CODE TO WS-LOG-BEFORE-DEPT
+029600     MOVE SPACES    TO WS-LOG-AFTER-NAME WS-LOG-AFTER-DEPT
+029700     MOVE ZERO      TO WS-LOG-AFTER-HRS WS-LOG-AFTER-RATE
+029800     PERFORM 7000-WRITE-CHANGE-LOG THRU 7000-EXIT
+029900     ADD 1 TO WS-DELETE-COUNTER.
+030000 4200-EXIT.
+030100     EXIT.
+
+030300 4300-REJECT-AND-CARRY.
+030400     MOVE EMPLOYEE-RECORD TO NEW-MASTER-RECORD
+030500     WRITE NEW-MASTER-RECORD
+030600     PERFORM 7100-WRITE-REJECTION THRU 7100-EXIT.
+030700 4300-EXIT.
+030800     EXIT.
+
+031000*----------------------------------------------------------------
+031100* 5000-APPLY-UNMATCHED-TRAN - NO MASTER RECORD EXISTS FOR THIS
+031200* EMP-ID.  ONLY ADD IS VALID HERE; CHANGE OR DELETE AGAINST A
+031300* NON-EXISTENT EMPLOYEE IS REJECTED.  A SECOND ADD FOR THE SAME
+031400* NEW EMP-ID NEVER REACHES HERE -- 1220-CHECK-TRAN-SEQUENCE
+031500* REJECTS IT AT READ TIME, SINCE ITS KEY DOES NOT ADVANCE.
+031600*----------------------------------------------------------------
+031700 5000-APPLY-UNMATCHED-TRAN.
+031800     EVALUATE TRUE
+031900         WHEN TRAN-ADD
+032000             PERFORM 5100-APPLY-ADD THRU 5100-EXIT
+032100         WHEN OTHER
+032200             MOVE "REJECTED - NO SUCH EMPLOYEE ON FILE"
+032300                 TO WS-REJECT-REASON
+032400             PERFORM 7100-WRITE-REJECTION THRU 7100-EXIT
+032500     END-EVALUATE
+032600     PERFORM 1200-READ-TRANSACTION THRU 1200-EXIT.
+032700 5000-EXIT.
+032800     EXIT.
+
+033000 5100-APPLY-ADD.
+033100     PERFORM 6000-EDIT-TRANSACTION THRU 6000-EXIT
+033200     IF TRAN-VALID
+033300         MOVE "ADD" TO WS-LOG-ACTION
+033400         MOVE TRAN-EMP-ID TO WS-LOG-ID
+033500         MOVE SPACES TO WS-LOG-BEFORE-NAME WS-LOG-BEFORE-DEPT
+033600         MOVE ZERO   TO WS-LOG-BEFORE-HRS WS-LOG-BEFORE-RATE
+033700         MOVE TRAN-EMP-ID            TO NEW-EMP-ID
+033800         MOVE TRAN-EMP-NAME          TO NEW-EMP-NAME
+033900         MOVE TRAN-EMP-HOURS         TO NEW-EMP-HOURS
+034000         MOVE TRAN-EMP-RATE          TO NEW-EMP-RATE
+034100         MOVE TRAN-HOL-HOURS TO NEW-HOL-HOURS
+034200         MOVE TRAN-DEPT-CODE TO NEW-DEPT-CODE
+034300         WRITE NEW-MASTER-RECORD
+034400         MOVE TRAN-EMP-NAME  TO WS-LOG-AFTER-NAME
+034500         MOVE TRAN-EMP-HOURS TO WS-LOG-AFTER-HRS
+034600         MOVE TRAN-EMP-RATE  TO WS-LOG-AFTER-RATE
+034700         MOVE TRAN-DEPT-CODE TO WS-LOG-AFTER-DEPT
+034800         PERFORM 7000-WRITE-CHANGE-LOG THRU 7000-EXIT
+034900         ADD 1 TO WS-ADD-COUNTER
+035000     ELSE
+035100         PERFORM 7100-WRITE-REJECTION THRU 7100-EXIT
+035200     END-IF.
+035300 5100-EXIT.
+035400     EXIT.
+
+035600*----------------------------------------------------------------
+035700* 6000-EDIT-TRANSACTION - VALIDATE AN ADD OR CHANGE TRANSACTION
+035800* AGAINST THE SAME RULES PAYROLL-CALCULATOR APPLIES TO
+035900* EMPLOYEE-RECORD, SO A BAD ROW CANNOT REACH EMPLOYEE.DAT.
+036000*----------------------------------------------------------------
+036100 6000-EDIT-TRANSACTION.
+036200     SET TRAN-VALID TO TRUE
+036300     MOVE SPACES TO WS-REJECT-REASON
+036400     IF TRAN-EMP-ID = ZERO
+036500         SET TRAN-INVALID TO TRUE
+036600         MOVE "MISSING EMPLOYEE ID" TO WS-REJECT-REASON
+036700     END-IF
+036800     IF TRAN-EMP-RATE = ZERO
+036900         SET TRAN-INVALID TO TRUE
+037000         MOVE "ZERO OR INVALID PAY RATE" TO WS-REJECT-REASON
+037100     END-IF
+037200     IF TRAN-EMP-HOURS > WS-MAX-WEEKLY-HRS
+037300         SET TRAN-INVALID TO TRUE
+037400         MOVE "HOURS EXCEED 168 PER WEEK" TO WS-REJECT-REASON
+037500     END-IF
+037600     IF TRAN-EMP-NAME = SPACES
+037700         SET TRAN-INVALID TO TRUE
+037800         MOVE "MISSING EMPLOYEE NAME" TO WS-REJECT-REASON
+037900     END-IF
+038000     IF TRAN-DEPT-CODE = SPACES
+038100         SET TRAN-INVALID TO TRUE
+038200         MOVE "MISSING DEPARTMENT CODE" TO WS-REJECT-REASON
+038300     END-IF.
+038400 6000-EXIT.
+038500     EXIT.
+
+038700*----------------------------------------------------------------
+038800* 7000-WRITE-CHANGE-LOG - WRITE ONE BEFORE/AFTER LINE TO
+038900* CHANGE-LOG-REPORT FOR AN APPLIED ADD, CHANGE, OR DELETE.
+039000*----------------------------------------------------------------
+039100 7000-WRITE-CHANGE-LOG.
+039200     MOVE SPACES TO CHANGE-LOG-LINE
+039300     STRING WS-LOG-ACTION DELIMITED BY SIZE
+039400            " "    DELIMITED BY SIZE
+039500            WS-LOG-ID DELIMITED BY SIZE
+039600            " "    DELIMITED BY SIZE
+039700            WS-LOG-BEFORE-NAME DELIMITED BY SIZE
+039800            " "    DELIMITED BY SIZE
+039900            WS-LOG-BEFORE-HRS DELIMITED BY SIZE
+040000            " "    DELIMITED BY SIZE
+040100            WS-LOG-BEFORE-RATE DELIMITED BY SIZE
+040200            " "    DELIMITED BY SIZE
+040300            WS-LOG-BEFORE-DEPT DELIMITED BY SIZE
+040400            " "    DELIMITED BY SIZE
+040500            WS-LOG-ARROW DELIMITED BY SIZE
+040600            " "    DELIMITED BY SIZE
+040700            WS-LOG-AFTER-NAME DELIMITED BY SIZE
+040800            " "    DELIMITED BY SIZE
+040900            WS-LOG-AFTER-HRS DELIMITED BY SIZE
+041000            " "    DELIMITED BY SIZE
+041100            WS-LOG-AFTER-RATE DELIMITED BY SIZE
+041200            " "    DELIMITED BY SIZE
+041300            WS-LOG-AFTER-DEPT DELIMITED BY SIZE
+041400         INTO CHANGE-LOG-LINE
+041500     END-STRING
+041600     WRITE CHANGE-LOG-LINE.
+041700 7000-EXIT.
+041800     EXIT.
+
+042000*----------------------------------------------------------------
+042100* 7100-WRITE-REJECTION - WRITE ONE REJECTION LINE TO
+042200* CHANGE-LOG-REPORT FOR A TRANSACTION THAT COULD NOT BE APPLIED.
+042300*----------------------------------------------------------------
+042400 7100-WRITE-REJECTION.
+042500     MOVE SPACES TO CHANGE-LOG-LINE
+042600     STRING "REJECTED" DELIMITED BY SIZE
+042700            " "    DELIMITED BY SIZE
+042800            TRAN-EMP-ID DELIMITED BY SIZE
+042900            " "    DELIMITED BY SIZE
+043000            WS-REJECT-REASON DELIMITED BY SIZE
+043100         INTO CHANGE-LOG-LINE
+043200     END-STRING
+043300     WRITE CHANGE-LOG-LINE
+043400     ADD 1 TO WS-REJECT-COUNTER.
+043500 7100-EXIT.
+043600     EXIT.
+
+043800*----------------------------------------------------------------
+043900* 8000-PRINT-SUMMARY - WRITE RUN TOTALS TO THE CHANGE LOG.
+044000*----------------------------------------------------------------
+044100 8000-PRINT-SUMMARY.
+044200     MOVE SPACES TO CHANGE-LOG-LINE
+044300     STRING "ADDED: " DELIMITED BY SIZE
+044400            WS-ADD-COUNTER DELIMITED BY SIZE
+044500            "  CHANGED: " DELIMITED BY SIZE
+044600            WS-CHANGE-COUNTER DELIMITED BY SIZE
+044700            "  DELETED: " DELIMITED BY SIZE
+044800            WS-DELETE-COUNTER DELIMITED BY SIZE
+044900            "  REJECTED: " DELIMITED BY SIZE
+045000            WS-REJECT-COUNTER DELIMITED BY SIZE
+045100            "  UNCHANGED: " DELIMITED BY SIZE
+045200            WS-CARRY-COUNTER DELIMITED BY SIZE
+045300         INTO CHANGE-LOG-LINE
+045400     END-STRING
+045500     WRITE CHANGE-LOG-LINE.
+045600 8000-EXIT.
+045700     EXIT.
+
+045900*----------------------------------------------------------------
+046000* 9000-TERMINATE - CLOSE ALL FILES.
+046100*----------------------------------------------------------------
+046200 9000-TERMINATE.
+046300     CLOSE OLD-MASTER-FILE
+046400     CLOSE TRANSACTION-FILE
+046500     CLOSE NEW-MASTER-FILE
+046600     CLOSE CHANGE-LOG-REPORT.
+046700 9000-EXIT.
+046800     EXIT.
