@@ -1,95 +1,1233 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PAYROLL-CALCULATOR.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PAYROLL-REPORT ASSIGN TO 'PAYROLL.REP'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD EMPLOYEE-FILE.
-       01 EMPLOYEE-RECORD.
-           05 EMP-ID             PIC 9(5).
-           05 EMP-NAME           PIC A(30).
-           05 EMP-HOURS          PIC 9(3)V99.
-           05 EMP-RATE           PIC 9(3)V99.
-
-       FD PAYROLL-REPORT.
-       01 REPORT-LINE           PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       01 WS-EOF                PIC X VALUE 'N'.
-          88 END-OF-FILE        VALUE 'Y'.
-          88 NOT-END-OF-FILE    VALUE 'N'.
-
-       01 WS-TOTAL-PAY          PIC 9(6)V99 VALUE ZERO.
-       01 WS-EMP-PAY            PIC 9(6)V99.
-       01 WS-EMP-COUNTER        PIC 9(4) VALUE ZERO.
-
-       01 WS-LINE-BUFFER.
-           05 WS-ID             PIC X(5).
-           05 FILLER            PIC X VALUE SPACE.
-           05 WS-NAME           PIC X(30).
-           05 FILLER            PIC X VALUE SPACE.
-           05 WS-HOURS          PIC 9(3)V99.
-           05 FILLER            PIC X VALUE SPACE.
-           05 WS-RATE           PIC 9(3)V99.
-           05 FILLER            PIC X VALUE SPACE.
-           05 WS-PAY            PIC 9(6)V99.
-
-       PROCEDURE DIVISION.
-       BEGIN.
-           OPEN INPUT EMPLOYEE-FILE
-           OPEN OUTPUT PAYROLL-REPORT
-           PERFORM UNTIL END-OF-FILE
-               READ EMPLOYEE-FILE
-                   AT END
-                       SET END-OF-FILE TO TRUE
-                   NOT AT END
-                       PERFORM PROCESS-EMPLOYEE
-               END-READ
-           END-PERFORM
-           PERFORM PRINT-TOTALS
-           CLOSE EMPLOYEE-FILE
-           CLOSE PAYROLL-REPORT
-           STOP RUN.
-
-       PROCESS-EMPLOYEE.
-           MULTIPLY EMP-HOURS BY EMP-RATE GIVING WS-EMP-PAY
-           ADD WS-EMP-PAY TO WS-TOTAL-PAY
-           ADD 1 TO WS-EMP-COUNTER
-
-           MOVE EMP-ID     TO WS-ID
-           MOVE EMP-NAME   TO WS-NAME
-           MOVE EMP-HOURS  TO WS-HOURS
-           MOVE EMP-RATE   TO WS-RATE
-           MOVE WS-EMP-PAY TO WS-PAY
-
-           STRING WS-ID DELIMITED BY SIZE
-                  " "    DELIMITED BY SIZE
-                  WS-NAME DELIMITED BY SIZE
-                  " "    DELIMITED BY SIZE
-                  WS-HOURS DELIMITED BY SIZE
-                  " "    DELIMITED BY SIZE
-                  WS-RATE DELIMITED BY SIZE
-                  " "    DELIMITED BY SIZE
-                  WS-PAY  DELIMITED BY SIZE
-              INTO REPORT-LINE
-           END-STRING
-
-           WRITE REPORT-LINE.
-
-       PRINT-TOTALS.
-           MOVE SPACES TO REPORT-LINE
-           STRING "TOTAL EMPLOYEES: " DELIMITED BY SIZE
-                  WS-EMP-COUNTER DELIMITED BY SIZE
-                  " | TOTAL PAY: " DELIMITED BY SIZE
-                  WS-TOTAL-PAY DELIMITED BY SIZE
-              INTO REPORT-LINE
-           END-STRING
-           WRITE REPORT-LINE.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PAYROLL-CALCULATOR.
+000300 AUTHOR. R-HARTLEY.
+000400 INSTALLATION. CORPORATE-DATA-CENTER.
+000500 DATE-WRITTEN. 01/15/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026 RH  ADDED TIME-AND-A-HALF OVERTIME PREMIUM FOR HOURS
+001100*                OVER 40 AND A SEPARATE DOUBLE-TIME TIER FOR
+001200*                HOLIDAY HOURS, PER THE LABOR AGREEMENT.
+001300* 08/09/2026 RH  ADDED DEDUCTION-FILE MATCH AGAINST EMPLOYEE-FILE
+001400*                TO WITHHOLD FEDERAL/STATE TAX, INSURANCE, AND
+001500*                RETIREMENT, AND TO REPORT NET PAY.
+001600* 08/09/2026 RH  ADDED YTD-MASTER-FILE TO CARRY YEAR-TO-DATE
+001700*                GROSS, TAX, AND NET ACROSS RUNS, PLUS A YTD
+001800*                SUMMARY REPORT.
+001900* 08/09/2026 RH  ADDED INPUT EDITING FOR OUT-OF-RANGE HOURS,
+002000*                ZERO PAY RATE, MISSING ID, AND DUPLICATE ID,
+002100*                WITH BAD RECORDS DIVERTED TO EXCEPTION-REPORT
+002200*                INSTEAD OF BEING PROCESSED.
+002300* 08/09/2026 RH  MOVED THE EMPLOYEE-RECORD LAYOUT TO COPYBOOK
+002400*                EMPREC SO THE NEW MAINTENANCE SUBSYSTEM CAN
+002500*                SHARE IT.
+002600* 08/09/2026 RH  ADDED EMP-DEPT-CODE TO EMPREC AND DEPARTMENT-
+002700*                LEVEL SUBTOTALS (EMPLOYEE COUNT, GROSS, NET) TO
+002800*                THE PAYROLL REPORT.
+002900* 08/09/2026 RH  ADDED PAY-STUB-FILE, A PAGINATED PER-EMPLOYEE PAY
+003000*                STUB WRITTEN ALONGSIDE PAYROLL-REPORT, ONE PAGE
+003100*                PER EMPLOYEE.
+003200* 08/09/2026 RH  ADDED BANK-FILE AND ACH-FILE TO PRODUCE A DIRECT-
+003300*                DEPOSIT TRANSMISSION FILE ALONGSIDE PAYROLL.REP.
+003400* 08/09/2026 RH  ADDED CHECKPOINT/RESTART.  RESTART.PARM SIGNALS A
+003500*                RESTART, PAYCKPT.DAT CARRIES THE LAST CHECKPOINT
+003600*                FORWARD, AND THE RUN FAST-FORWARDS PAST ALREADY-
+003700*                PROCESSED EMPLOYEES INSTEAD OF STARTING OVER.
+003800* 08/09/2026 RH  ADDED RECONCILIATION AGAINST THE HR-SUPPLIED
+003900*                CONTROL RECORD (EXPECTED EMPLOYEE COUNT AND GROSS
+004000*                PAY) WITH AN OUT-OF-BALANCE FLAG ON THE REPORT.
+004100* 08/09/2026 RH  CHECKPOINT NOW WRITTEN AFTER EVERY EMPLOYEE, NOT
+004200*                EVERY 25TH, SO A RESTART NEVER REPROCESSES AN
+004300*                EMPLOYEE ALREADY REFLECTED IN PAYROLL.REP,
+004400*                PAYSTUB.REP, ACHFILE.DAT, OR YTDMAST.DAT.  THE
+004500*                CHECKPOINT RECORD NOW ALSO CARRIES THE DEPARTMENT
+004600*                SUBTOTAL TABLE SO A RESTARTED RUN DOES NOT LOSE
+004700*                SUBTOTALS FOR EMPLOYEES PROCESSED BEFORE THE
+004800*                RESTART.
+004900* 08/09/2026 RH  ADDED A BOUNDS CHECK BEFORE GROWING WS-DEPT-TABLE
+005000*                PAST 20 ENTRIES; ANY DEPARTMENT BEYOND THE 20TH
+005100*                DISTINCT CODE SEEN IN A RUN IS ROLLED INTO AN
+005200*                UNCLASSIFIED-DEPARTMENT SUBTOTAL INSTEAD OF
+005300*                OVERRUNNING THE TABLE.
+005400* 08/09/2026 RH  BROADENED THE DUPLICATE-ID EDIT TO A FULL
+005500*                ASCENDING SEQUENCE CHECK ON EMP-ID, WHICH ALSO
+005600*                CATCHES NON-ADJACENT DUPLICATES AND OUT-OF-
+005700*                SEQUENCE RECORDS THAT WOULD OTHERWISE DESYNC THE
+005800*                DEDUCTION-FILE AND BANK-FILE MATCHES.  EMPLOYEE-
+005900*                FILE MUST BE IN ASCENDING EMP-ID SEQUENCE, AS
+006000*                DEDUCTION-FILE AND BANK-FILE ALREADY REQUIRED.
+006100* 08/09/2026 RH  NOTE: SITES WHOSE EMPLOYEE.DAT PREDATES THE
+006200*                HOLIDAY HOURS AND DEPARTMENT CODE FIELDS MUST
+006300*                REBUILD THE FILE THROUGH EMPMAINT (ADD
+006400*                TRANSACTIONS SUPPLY BOTH FIELDS) BEFORE RUNNING
+006500*                THIS VERSION; A FILE STILL IN THE OLD LAYOUT WILL
+006600*                PAD THOSE FIELDS WITH SPACES INSTEAD OF DATA.
+006700* 08/09/2026 RH  WIDENED WS-OT-RATE/WS-DT-RATE TO PIC 9(04)V999 --
+006800*                AT 1.5X/2X EMP-RATE THEY COULD EXCEED PIC
+006900*                9(03)V999 AND SILENTLY LOSE THE HIGH-ORDER DIGIT.
+007000* 08/09/2026 RH  ADDED PERIOD-PARM-FILE (OPTIONAL, LIKE
+007100*                RESTART-PARM-FILE) SO THE PAY PERIOD CAN BE FED
+007200*                INTO THE RUN AND PRINTED ON THE PAY STUB HEADER.
+007300* 08/09/2026 RH  REPLACED THE EMP-ID-BASED RESTART FAST-FORWARD
+007400*                WITH A PHYSICAL RECORD COUNT (WS-RECS-PROCESSED,
+007500*                CHECKPOINTED AS CKPT-RECS-PROCESSED).  THE OLD
+007600*                LOGIC COMPARED EMP-ID AGAINST THE LAST
+007700*                CHECKPOINTED EMP-ID, WHICH NO LONGER HOLDS ONCE A
+007800*                CHECKPOINT CAN LAND RIGHT AFTER A REJECTED
+007900*                (OUT-OF-SEQUENCE) RECORD, WHOSE EMP-ID IS NOT A
+008000*                HIGH-WATER MARK.  COUNTING RECORDS INSTEAD OF
+008100*                COMPARING KEYS SKIPS EXACTLY WHAT WAS ALREADY
+008200*                PROCESSED, REGARDLESS OF EMP-ID ORDERING.
+008300*                WS-PREV-EMP-ID, LEFT OVER FROM THE OLD LOGIC AND
+008400*                NO LONGER READ ANYWHERE, WAS REMOVED.
+008500* 08/09/2026 RH  YTD-MASTER-FILE NOW HAS A FILE STATUS AND
+008600*                1150-OPEN-YTD-MASTER CREATES IT WITH AN EMPTY
+008700*                OPEN OUTPUT/CLOSE IF STATUS 35 COMES BACK FROM
+008800*                THE OPEN I-O, SINCE OPEN I-O (UNLIKE OPEN INPUT)
+008900*                CANNOT TOLERATE A MISSING FILE ON THE FIRST RUN
+009000*                AT A SITE.
+009050* 08/09/2026 RH  3000-PROCESS-EMPLOYEE BUILT REPORT-LINE WITH A
+009060*                STRING BUT NEVER CLEARED IT FIRST, THE WAY EVERY
+009070*                OTHER WRITE REPORT-LINE IN THIS PROGRAM DOES.
+009080*                LEFTOVER BYTES PAST THE STRUNG-IN DATA WERE
+009090*                UNINITIALIZED, WHICH ABENDS A LINE SEQUENTIAL
+009095*                WRITE.  ADDED THE SAME MOVE SPACES TO REPORT-LINE
+009097*                USED EVERYWHERE ELSE BEFORE THE STRING.
+009100*----------------------------------------------------------------
+009200 ENVIRONMENT DIVISION.
+009300 INPUT-OUTPUT SECTION.
+009400 FILE-CONTROL.
+009500     SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+009600         ORGANIZATION IS LINE SEQUENTIAL.
+009700     SELECT DEDUCTION-FILE ASSIGN TO 'DEDUCT.DAT'
+009800         ORGANIZATION IS LINE SEQUENTIAL.
+009900     SELECT PAYROLL-REPORT ASSIGN TO 'PAYROLL.REP'
+010000         ORGANIZATION IS LINE SEQUENTIAL.
+010100     SELECT YTD-MASTER-FILE ASSIGN TO 'YTDMAST.DAT'
+010200         ORGANIZATION IS INDEXED
+010300         ACCESS MODE IS DYNAMIC
+010400         RECORD KEY IS YTD-EMP-ID
+010500         FILE STATUS IS WS-YTD-FILE-STATUS.
+010600     SELECT YTD-SUMMARY-REPORT ASSIGN TO 'YTDSUMM.REP'
+010700         ORGANIZATION IS LINE SEQUENTIAL.
+010800     SELECT EXCEPTION-REPORT ASSIGN TO 'EXCEPT.REP'
+010900         ORGANIZATION IS LINE SEQUENTIAL.
+011000     SELECT PAY-STUB-FILE ASSIGN TO 'PAYSTUB.REP'
+011100         ORGANIZATION IS LINE SEQUENTIAL.
+011200     SELECT BANK-FILE ASSIGN TO 'BANKINFO.DAT'
+011300         ORGANIZATION IS LINE SEQUENTIAL.
+011400     SELECT ACH-FILE ASSIGN TO 'ACHFILE.DAT'
+011500         ORGANIZATION IS LINE SEQUENTIAL.
+011600     SELECT RESTART-PARM-FILE ASSIGN TO 'RESTART.PARM'
+011700         ORGANIZATION IS LINE SEQUENTIAL
+011800         FILE STATUS IS WS-RESTART-FILE-STATUS.
+011900     SELECT PERIOD-PARM-FILE ASSIGN TO 'PERIOD.PARM'
+012000         ORGANIZATION IS LINE SEQUENTIAL
+012100         FILE STATUS IS WS-PERIOD-FILE-STATUS.
+012200     SELECT CHECKPOINT-FILE ASSIGN TO 'PAYCKPT.DAT'
+012300         ORGANIZATION IS LINE SEQUENTIAL
+012400         FILE STATUS IS WS-CKPT-FILE-STATUS.
+012500     SELECT HR-CONTROL-FILE ASSIGN TO 'HRCTL.DAT'
+012600         ORGANIZATION IS LINE SEQUENTIAL
+012700         FILE STATUS IS WS-HR-FILE-STATUS.
+
+012900 DATA DIVISION.
+013000 FILE SECTION.
+
+013200 FD  EMPLOYEE-FILE.
+013300     COPY EMPREC.
+
+013500 FD  DEDUCTION-FILE.
+013600     COPY DEDUCT.
+
+013800 FD  PAYROLL-REPORT.
+013900 01  REPORT-LINE            PIC X(132).
+
+014100 FD  YTD-MASTER-FILE.
+014200     COPY YTDREC.
+
+014400 FD  YTD-SUMMARY-REPORT.
+014500 01  YTD-SUMMARY-LINE       PIC X(80).
+
+014700 FD  EXCEPTION-REPORT.
+014800 01  EXCEPTION-LINE         PIC X(80).
+
+015000 FD  PAY-STUB-FILE.
+015100 01  PAY-STUB-LINE          PIC X(80).
+
+015300 FD  BANK-FILE.
+015400     COPY BANKINFO.
+
+015600 FD  ACH-FILE.
+015700 01  ACH-TRANSMISSION-LINE  PIC X(80).
+
+015900 FD  RESTART-PARM-FILE.
+016000 01  RESTART-PARM-RECORD.
+016100     05  RESTART-INDICATOR  PIC X(01).
+
+016300 FD  PERIOD-PARM-FILE.
+016400 01  PERIOD-PARM-RECORD.
+016500     05  PARM-PAY-PERIOD    PIC X(10).
+
+016700 FD  CHECKPOINT-FILE.
+016800 01  CHECKPOINT-RECORD.
+016900     05  CKPT-EMP-ID          PIC 9(05).
+017000     05  CKPT-RECS-PROCESSED  PIC 9(06).
+017100     05  CKPT-EMP-COUNTER     PIC 9(04).
+017200     05  CKPT-TOTAL-PAY       PIC 9(06)V99.
+017300     05  CKPT-TOTAL-NET       PIC 9(08)V99.
+017400     05  CKPT-EXCEPT-COUNTER  PIC 9(04).
+017500     05  CKPT-ACH-COUNTER     PIC 9(04).
+017600     05  CKPT-DEPT-COUNT      PIC 9(02).
+017700     05  CKPT-DEPT-OVFL-COUNT PIC 9(04).
+017800     05  CKPT-DEPT-OVFL-GROSS PIC 9(08)V99.
+017900     05  CKPT-DEPT-OVFL-NET   PIC 9(08)V99.
+018000     05  CKPT-DEPT-TABLE OCCURS 20 TIMES.
+018100         10  CKPT-DEPT-CODE       PIC X(04).
+018200         10  CKPT-DEPT-EMP-COUNT  PIC 9(04).
+018300         10  CKPT-DEPT-GROSS      PIC 9(08)V99.
+018400         10  CKPT-DEPT-NET        PIC 9(08)V99.
+
+018600 FD  HR-CONTROL-FILE.
+018700 01  HR-CONTROL-RECORD.
+018800     05  HR-EXPECTED-COUNT    PIC 9(04).
+018900     05  HR-EXPECTED-GROSS    PIC 9(06)V99.
+
+019100 WORKING-STORAGE SECTION.
+019200 01  WS-SWITCHES.
+019300     05  WS-EOF-SW          PIC X(01) VALUE 'N'.
+019400         88  END-OF-FILE           VALUE 'Y'.
+019500         88  NOT-END-OF-FILE       VALUE 'N'.
+019600     05  WS-DED-EOF-SW      PIC X(01) VALUE 'N'.
+019700         88  DED-EOF               VALUE 'Y'.
+019800         88  DED-NOT-EOF           VALUE 'N'.
+019900     05  WS-YTD-EOF-SW      PIC X(01) VALUE 'N'.
+020000         88  YTD-SUM-EOF           VALUE 'Y'.
+020100         88  YTD-SUM-NOT-EOF       VALUE 'N'.
+020200     05  WS-VALID-SW        PIC X(01) VALUE 'Y'.
+020300         88  RECORD-VALID          VALUE 'Y'.
+020400         88  RECORD-INVALID        VALUE 'N'.
+020500     05  WS-DEPT-FOUND-SW   PIC X(01) VALUE 'N'.
+020600         88  DEPT-FOUND            VALUE 'Y'.
+020700         88  DEPT-NOT-FOUND        VALUE 'N'.
+020800     05  WS-BANK-EOF-SW     PIC X(01) VALUE 'N'.
+020900         88  BANK-EOF              VALUE 'Y'.
+021000         88  BANK-NOT-EOF          VALUE 'N'.
+021100     05  WS-BALANCE-SW      PIC X(01) VALUE 'Y'.
+021200         88  IN-BALANCE            VALUE 'Y'.
+021300         88  OUT-OF-BALANCE        VALUE 'N'.
+021400     05  WS-DEPT-FULL-SW    PIC X(01) VALUE 'N'.
+021500         88  DEPT-TABLE-FULL       VALUE 'Y'.
+021600         88  DEPT-TABLE-NOT-FULL   VALUE 'N'.
+
+021800 01  WS-ACCUMULATORS.
+021900     05  WS-TOTAL-PAY       PIC 9(06)V99 VALUE ZERO.
+022000     05  WS-TOTAL-NET       PIC 9(08)V99 VALUE ZERO.
+022100     05  WS-EMP-COUNTER     PIC 9(04) VALUE ZERO.
+022200     05  WS-EXCEPT-COUNTER  PIC 9(04) VALUE ZERO.
+022300     05  WS-ACH-COUNTER     PIC 9(04) VALUE ZERO.
+
+022500 01  WS-EDIT-WORK-AREA.
+022600     05  WS-LAST-SEQ-EMP-ID PIC 9(05) VALUE ZERO.
+022700     05  WS-EXCEPTION-REASON PIC X(30).
+
+022900 01  WS-CHECKPOINT-AREA.
+023000     05  WS-RESTART-INDICATOR PIC X(01) VALUE 'N'.
+023100         88  RESTART-RUN            VALUE 'Y'.
+023200         88  NORMAL-RUN              VALUE 'N'.
+023300     05  WS-RESTART-FILE-STATUS PIC X(02).
+023400     05  WS-CKPT-FILE-STATUS    PIC X(02).
+023500     05  WS-HR-FILE-STATUS      PIC X(02).
+023600     05  WS-YTD-FILE-STATUS     PIC X(02).
+023700     05  WS-PERIOD-FILE-STATUS  PIC X(02).
+023800     05  WS-RECS-PROCESSED      PIC 9(06) VALUE ZERO.
+023900     05  WS-SKIP-SUB            PIC 9(06) VALUE ZERO.
+
+024100 01  WS-PAY-WORK-AREA.
+024200     05  WS-EMP-PAY         PIC 9(06)V99.
+024300     05  WS-REG-HOURS       PIC 9(03)V99.
+024400     05  WS-OT-HOURS        PIC 9(03)V99.
+024500     05  WS-REG-PAY         PIC 9(06)V99.
+024600     05  WS-OT-PAY          PIC 9(06)V99.
+024700     05  WS-HOLIDAY-PAY     PIC 9(06)V99.
+024800     05  WS-OT-RATE         PIC 9(04)V999.
+024900     05  WS-DT-RATE         PIC 9(04)V999.
+
+025100 01  WS-DEDUCTION-WORK-AREA.
+025200     05  WS-FED-TAX         PIC 9(06)V99.
+025300     05  WS-STATE-TAX       PIC 9(06)V99.
+025400     05  WS-INSURANCE       PIC 9(06)V99.
+025500     05  WS-RETIREMENT      PIC 9(06)V99.
+025600     05  WS-TOTAL-DEDUCT    PIC 9(06)V99.
+025700     05  WS-NET-PAY         PIC 9(06)V99.
+025800     05  WS-PERIOD-TAX      PIC 9(06)V99.
+
+026000 01  WS-PERIOD-WORK-AREA.
+026100     05  WS-PAY-PERIOD      PIC X(10) VALUE SPACES.
+
+026300 01  WS-CONSTANTS.
+026400     05  WS-REG-THRESHOLD   PIC 9(03)V99 VALUE 40.00.
+026500     05  WS-OT-FACTOR       PIC 9V99     VALUE 1.50.
+026600     05  WS-DT-FACTOR       PIC 9V99     VALUE 2.00.
+026700     05  WS-MAX-WEEKLY-HRS  PIC 9(03)V99 VALUE 168.00.
+
+026900 01  WS-DEPT-WORK-AREA.
+027000     05  WS-DEPT-COUNT      PIC 9(02) VALUE ZERO.
+027100     05  WS-DEPT-SUB        PIC 9(02) VALUE ZERO.
+027200     05  WS-DEPT-MAX        PIC 9(02) VALUE 20.
+027300     05  WS-DEPT-OVFL-COUNT PIC 9(04) VALUE ZERO.
+027400     05  WS-DEPT-OVFL-GROSS PIC 9(08)V99 VALUE ZERO.
+027500     05  WS-DEPT-OVFL-NET   PIC 9(08)V99 VALUE ZERO.
+027600     05  WS-DEPT-TABLE OCCURS 20 TIMES.
+027700         10  DEPT-CODE      PIC X(04).
+027800         10  DEPT-EMP-COUNT PIC 9(04) VALUE ZERO.
+027900         10  DEPT-GROSS     PIC 9(08)V99 VALUE ZERO.
+028000         10  DEPT-NET       PIC 9(08)V99 VALUE ZERO.
+
+028200 01  WS-LINE-BUFFER.
+028300     05  WS-ID              PIC X(05).
+028400     05  FILLER             PIC X(01) VALUE SPACE.
+028500     05  WS-NAME            PIC X(30).
+028600     05  FILLER             PIC X(01) VALUE SPACE.
+028700     05  WS-DEPT            PIC X(04).
+028800     05  FILLER             PIC X(01) VALUE SPACE.
+028900     05  WS-HOURS           PIC 9(03)V99.
+029000     05  FILLER             PIC X(01) VALUE SPACE.
+029100     05  WS-RATE            PIC 9(03)V99.
+029200     05  FILLER             PIC X(01) VALUE SPACE.
+029300     05  WS-PAY             PIC 9(06)V99.
+029400     05  FILLER             PIC X(01) VALUE SPACE.
+029500     05  WS-FED             PIC 9(06)V99.
+029600     05  FILLER             PIC X(01) VALUE SPACE.
+029700     05  WS-STATE           PIC 9(06)V99.
+029800     05  FILLER             PIC X(01) VALUE SPACE.
+029900     05  WS-INS             PIC 9(06)V99.
+030000     05  FILLER             PIC X(01) VALUE SPACE.
+030100     05  WS-RET             PIC 9(06)V99.
+030200     05  FILLER             PIC X(01) VALUE SPACE.
+030300     05  WS-NET             PIC 9(06)V99.
+
+030500 01  WS-DEPT-LINE-BUFFER.
+030600     05  WS-DEPT-OUT        PIC X(04).
+030700     05  FILLER             PIC X(01) VALUE SPACE.
+030800     05  WS-DEPT-COUNT-OUT  PIC 9(04).
+030900     05  FILLER             PIC X(01) VALUE SPACE.
+031000     05  WS-DEPT-GROSS-OUT  PIC 9(08)V99.
+031100     05  FILLER             PIC X(01) VALUE SPACE.
+031200     05  WS-DEPT-NET-OUT    PIC 9(08)V99.
+
+031400 01  WS-ACH-WORK-AREA.
+031500     05  WS-ACH-ROUTING     PIC 9(09).
+031600     05  WS-ACH-ACCOUNT     PIC X(17).
+031700     05  WS-ACH-ID          PIC X(05).
+031800     05  WS-ACH-NAME        PIC X(30).
+031900     05  WS-ACH-AMOUNT      PIC 9(06)V99.
+
+032100 01  WS-STUB-WORK-AREA.
+032200     05  WS-STUB-ID         PIC X(05).
+032300     05  WS-STUB-NAME       PIC X(30).
+032400     05  WS-STUB-DEPT       PIC X(04).
+032500     05  WS-STUB-HOURS      PIC 9(03)V99.
+032600     05  WS-STUB-RATE       PIC 9(03)V99.
+032700     05  WS-STUB-GROSS      PIC 9(06)V99.
+032800     05  WS-STUB-FED        PIC 9(06)V99.
+032900     05  WS-STUB-STATE      PIC 9(06)V99.
+033000     05  WS-STUB-INS        PIC 9(06)V99.
+033100     05  WS-STUB-RET        PIC 9(06)V99.
+033200     05  WS-STUB-NET        PIC 9(06)V99.
+
+033400 01  WS-YTD-LINE-BUFFER.
+033500     05  WS-YTD-ID          PIC X(05).
+033600     05  FILLER             PIC X(01) VALUE SPACE.
+033700     05  WS-YTD-NAME        PIC X(30).
+033800     05  FILLER             PIC X(01) VALUE SPACE.
+033900     05  WS-YTD-GROSS-OUT   PIC 9(08)V99.
+034000     05  FILLER             PIC X(01) VALUE SPACE.
+034100     05  WS-YTD-TAX-OUT     PIC 9(08)V99.
+034200     05  FILLER             PIC X(01) VALUE SPACE.
+034300     05  WS-YTD-NET-OUT     PIC 9(08)V99.
+
+034500 PROCEDURE DIVISION.
+034600*----------------------------------------------------------------
+034700* 0000-MAINLINE - CONTROLS OVERALL FLOW OF THE PAYROLL RUN.
+034800*----------------------------------------------------------------
+034900 0000-MAINLINE.
+035000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+035100     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+035200         UNTIL END-OF-FILE.
+035300     PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT.
+035400     PERFORM 8050-RECONCILE-CONTROL-TOTALS THRU 8050-EXIT.
+035500     PERFORM 8100-PRINT-DEPT-SUBTOTALS THRU 8100-EXIT.
+035600     PERFORM 8500-PRINT-YTD-SUMMARY THRU 8500-EXIT.
+035700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+035800     STOP RUN.
+
+036000*----------------------------------------------------------------
+036100* 1000-INITIALIZE - OPEN FILES AND PRIME THE READS.
+036200*----------------------------------------------------------------
+036300 1000-INITIALIZE.
+036400     PERFORM 1050-DETERMINE-RESTART THRU 1050-EXIT
+036500     PERFORM 1075-DETERMINE-PAY-PERIOD THRU 1075-EXIT
+036600     OPEN INPUT EMPLOYEE-FILE
+036700     OPEN INPUT DEDUCTION-FILE
+036800     OPEN INPUT BANK-FILE
+036900     IF RESTART-RUN
+037000         OPEN EXTEND PAYROLL-REPORT
+037100         OPEN EXTEND EXCEPTION-REPORT
+037200         OPEN EXTEND PAY-STUB-FILE
+037300         OPEN EXTEND ACH-FILE
+037400         PERFORM 1500-RESTORE-CHECKPOINT THRU 1500-EXIT
+037500     ELSE
+037600         OPEN OUTPUT PAYROLL-REPORT
+037700         OPEN OUTPUT EXCEPTION-REPORT
+037800         OPEN OUTPUT PAY-STUB-FILE
+037900         OPEN OUTPUT ACH-FILE
+038000     END-IF
+038100     PERFORM 1150-OPEN-YTD-MASTER THRU 1150-EXIT
+038200     PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT
+038300     PERFORM 1200-READ-DEDUCTION THRU 1200-EXIT
+038400     PERFORM 1300-READ-BANK-INFO THRU 1300-EXIT
+038500     IF RESTART-RUN
+038600         PERFORM 1600-SKIP-TO-RESTART-POINT THRU 1600-EXIT
+038700             VARYING WS-SKIP-SUB FROM 1 BY 1
+038800             UNTIL END-OF-FILE OR WS-SKIP-SUB > WS-RECS-PROCESSED
+038900     END-IF.
+039000 1000-EXIT.
+039100     EXIT.
+
+039300*----------------------------------------------------------------
+039400* 1075-DETERMINE-PAY-PERIOD - READ PERIOD.PARM, IF PRESENT, FOR
+039500* THE PAY-PERIOD IDENTIFIER PRINTED ON THE PAY STUB HEADER.  NO
+039600* PARM FILE, OR AN EMPTY ONE, LEAVES WS-PAY-PERIOD BLANK.
+039700*----------------------------------------------------------------
+039800 1075-DETERMINE-PAY-PERIOD.
+039900     MOVE SPACES TO WS-PAY-PERIOD
+040000     OPEN INPUT PERIOD-PARM-FILE
+040100     IF WS-PERIOD-FILE-STATUS = '35'
+040200         CONTINUE
+040300     ELSE
+040400         READ PERIOD-PARM-FILE
+040500             AT END
+040600                 CONTINUE
+040700             NOT AT END
+040800                 MOVE PARM-PAY-PERIOD TO WS-PAY-PERIOD
+040900         END-READ
+041000         CLOSE PERIOD-PARM-FILE
+041100     END-IF.
+041200 1075-EXIT.
+041300     EXIT.
+
+041500*----------------------------------------------------------------
+041600* 1150-OPEN-YTD-MASTER - OPEN YTD-MASTER-FILE FOR UPDATE.  UNLIKE
+041700* OPEN INPUT, OPEN I-O CANNOT TOLERATE A MISSING FILE, SO ON A
+041800* SITE'S FIRST-EVER RUN (STATUS 35, NO YTDMAST.DAT YET) THE FILE
+041900* IS CREATED WITH AN EMPTY OPEN OUTPUT/CLOSE BEFORE OPENING I-O.
+042000*----------------------------------------------------------------
+042100 1150-OPEN-YTD-MASTER.
+042200     OPEN I-O YTD-MASTER-FILE
+042300     IF WS-YTD-FILE-STATUS = '35'
+042400         OPEN OUTPUT YTD-MASTER-FILE
+042500         CLOSE YTD-MASTER-FILE
+042600         OPEN I-O YTD-MASTER-FILE
+042700     END-IF.
+042800 1150-EXIT.
+042900     EXIT.
+
+043100*----------------------------------------------------------------
+043200* 1050-DETERMINE-RESTART - READ RESTART.PARM, IF PRESENT, TO SEE
+043300* WHETHER THIS RUN CONTINUES A PRIOR RUN THAT DID NOT FINISH.  NO
+043400* PARM FILE, OR AN EMPTY ONE, MEANS A NORMAL RUN FROM THE START.
+043500*----------------------------------------------------------------
+043600 1050-DETERMINE-RESTART.
+043700     SET NORMAL-RUN TO TRUE
+043800     OPEN INPUT RESTART-PARM-FILE
+043900     IF WS-RESTART-FILE-STATUS = '35'
+044000         CONTINUE
+044100     ELSE
+044200         READ RESTART-PARM-FILE
+044300             AT END
+044400                 CONTINUE
+044500             NOT AT END
+044600                 MOVE RESTART-INDICATOR TO WS-RESTART-INDICATOR
+044700         END-READ
+044800         CLOSE RESTART-PARM-FILE
+044900     END-IF.
+045000 1050-EXIT.
+045100     EXIT.
+
+045300 1100-READ-EMPLOYEE.
+045400     READ EMPLOYEE-FILE
+045500         AT END
+045600             SET END-OF-FILE TO TRUE
+045700     END-READ.
+045800 1100-EXIT.
+045900     EXIT.
+
+046100 1200-READ-DEDUCTION.
+046200     READ DEDUCTION-FILE
+046300         AT END
+046400             SET DED-EOF TO TRUE
+046500     END-READ.
+046600 1200-EXIT.
+046700     EXIT.
+
+046900 1300-READ-BANK-INFO.
+047000     READ BANK-FILE
+047100         AT END
+047200             SET BANK-EOF TO TRUE
+047300     END-READ.
+047400 1300-EXIT.
+047500     EXIT.
+
+047700*----------------------------------------------------------------
+047800* 1500-RESTORE-CHECKPOINT - LOAD THE COUNTERS SAVED AT THE LAST
+047900* CHECKPOINT SO THE RESTARTED RUN'S TOTALS PICK UP WHERE THE
+048000* INTERRUPTED RUN LEFT OFF.  A RESTART FLAG WITH NO CHECKPOINT
+048100* FILE ON DISK (BAD PARM OR OPERATOR ERROR) IS TREATED AS THOUGH
+048200* NOTHING HAD BEEN CHECKPOINTED YET RATHER THAN READING AN
+048300* UNOPENED FILE.
+048400*----------------------------------------------------------------
+048500 1500-RESTORE-CHECKPOINT.
+048600     OPEN INPUT CHECKPOINT-FILE
+048700     IF WS-CKPT-FILE-STATUS = '35'
+048800         CONTINUE
+048900     ELSE
+049000         READ CHECKPOINT-FILE
+049100             AT END
+049200                 CONTINUE
+049300             NOT AT END
+049400                 MOVE CKPT-EMP-ID         TO WS-LAST-SEQ-EMP-ID
+049500                 MOVE CKPT-RECS-PROCESSED TO WS-RECS-PROCESSED
+049600                 MOVE CKPT-EMP-COUNTER    TO WS-EMP-COUNTER
+049700                 MOVE CKPT-TOTAL-PAY      TO WS-TOTAL-PAY
+049800                 MOVE CKPT-TOTAL-NET      TO WS-TOTAL-NET
+049900                 MOVE CKPT-EXCEPT-COUNTER TO WS-EXCEPT-COUNTER
+050000                 MOVE CKPT-ACH-COUNTER    TO WS-ACH-COUNTER
+050100                 MOVE CKPT-DEPT-COUNT      TO WS-DEPT-COUNT
+050200                 MOVE CKPT-DEPT-OVFL-COUNT TO WS-DEPT-OVFL-COUNT
+050300                 MOVE CKPT-DEPT-OVFL-GROSS TO WS-DEPT-OVFL-GROSS
+050400                 MOVE CKPT-DEPT-OVFL-NET   TO WS-DEPT-OVFL-NET
+050500                 PERFORM 1510-RESTORE-DEPT-ENTRY THRU 1510-EXIT
+050600                     VARYING WS-DEPT-SUB FROM 1 BY 1
+050700                     UNTIL WS-DEPT-SUB > WS-DEPT-COUNT
+050800         END-READ
+050900         CLOSE CHECKPOINT-FILE
+051000     END-IF.
+051100 1500-EXIT.
+051200     EXIT.
+
+051400 1510-RESTORE-DEPT-ENTRY.
+051500     MOVE CKPT-DEPT-CODE (WS-DEPT-SUB)
+051600         TO DEPT-CODE (WS-DEPT-SUB)
+051700     MOVE CKPT-DEPT-EMP-COUNT (WS-DEPT-SUB)
+051800         TO DEPT-EMP-COUNT (WS-DEPT-SUB)
+051900     MOVE CKPT-DEPT-GROSS (WS-DEPT-SUB)
+052000         TO DEPT-GROSS (WS-DEPT-SUB)
+052100     MOVE CKPT-DEPT-NET (WS-DEPT-SUB)
+052200         TO DEPT-NET (WS-DEPT-SUB).
+052300 1510-EXIT.
+052400     EXIT.
+
+052600*----------------------------------------------------------------
+052700* 1600-SKIP-TO-RESTART-POINT - FAST-FORWARD PAST EMPLOYEE RECORDS
+052800* THAT WERE ALREADY PROCESSED BEFORE THE LAST CHECKPOINT, WITHOUT
+052900* RECALCULATING OR REWRITING THEM.  DRIVEN PURELY BY THE PHYSICAL
+053000* RECORD COUNT RESTORED INTO WS-RECS-PROCESSED, NOT BY EMP-ID,
+053100* SINCE THE LAST CHECKPOINTED RECORD MAY HAVE BEEN A REJECT WHOSE
+053200* EMP-ID IS NOT A HIGH-WATER MARK.
+053300*----------------------------------------------------------------
+053400 1600-SKIP-TO-RESTART-POINT.
+053500     PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT.
+053600 1600-EXIT.
+053700     EXIT.
+
+053900*----------------------------------------------------------------
+054000* 2000-PROCESS-RECORD - EDIT ONE EMPLOYEE, CALCULATE AND WRITE IT
+054100* WHEN THE EDITS PASS, THEN ADVANCE TO THE NEXT INPUT RECORD.
+054200*----------------------------------------------------------------
+054300 2000-PROCESS-RECORD.
+054400     SET RECORD-VALID TO TRUE
+054500     PERFORM 2500-EDIT-EMPLOYEE THRU 2500-EXIT
+054600     IF RECORD-VALID
+054700         PERFORM 3000-PROCESS-EMPLOYEE THRU 3000-EXIT
+054800     END-IF
+054900     ADD 1 TO WS-RECS-PROCESSED
+055000     PERFORM 6000-CHECKPOINT-IF-DUE THRU 6000-EXIT
+055100     PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT.
+055200 2000-EXIT.
+055300     EXIT.
+
+055500*----------------------------------------------------------------
+055600* 2500-EDIT-EMPLOYEE - VALIDATE THE INCOMING RECORD BEFORE ANY
+055700* PAY IS CALCULATED.  EACH FAILED CHECK WRITES ITS OWN LINE TO
+055800* EXCEPTION-REPORT SO A RECORD WITH SEVERAL PROBLEMS IS FULLY
+055900* DOCUMENTED.
+056000*----------------------------------------------------------------
+056100 2500-EDIT-EMPLOYEE.
+056200     PERFORM 2510-CHECK-HOURS THRU 2510-EXIT.
+056300     PERFORM 2520-CHECK-RATE THRU 2520-EXIT.
+056400     PERFORM 2530-CHECK-ID THRU 2530-EXIT.
+056500     PERFORM 2540-CHECK-DUPLICATE-ID THRU 2540-EXIT.
+056600 2500-EXIT.
+056700     EXIT.
+
+056900 2510-CHECK-HOURS.
+057000     IF EMP-HOURS > WS-MAX-WEEKLY-HRS
+057100         SET RECORD-INVALID TO TRUE
+057200         MOVE "HOURS EXCEED 168 PER WEEK" TO WS-EXCEPTION-REASON
+057300         PERFORM 2600-WRITE-EXCEPTION THRU 2600-EXIT
+057400     END-IF.
+057500 2510-EXIT.
+057600     EXIT.
+
+057800 2520-CHECK-RATE.
+057900     IF EMP-RATE = ZERO
+058000         SET RECORD-INVALID TO TRUE
+058100         MOVE "ZERO OR INVALID PAY RATE" TO WS-EXCEPTION-REASON
+058200         PERFORM 2600-WRITE-EXCEPTION THRU 2600-EXIT
+058300     END-IF.
+058400 2520-EXIT.
+058500     EXIT.
+
+058700 2530-CHECK-ID.
+058800     IF EMP-ID = ZERO
+058900         SET RECORD-INVALID TO TRUE
+059000         MOVE "MISSING OR BLANK EMPLOYEE ID"
+059100             TO WS-EXCEPTION-REASON
+059200         PERFORM 2600-WRITE-EXCEPTION THRU 2600-EXIT
+059300     END-IF.
+059400 2530-EXIT.
+059500     EXIT.
+
+059700*----------------------------------------------------------------
+059800* 2540-CHECK-DUPLICATE-ID - EMPLOYEE-FILE MUST BE IN ASCENDING
+059900* EMP-ID SEQUENCE, THE SAME ASSUMPTION THE DEDUCTION-FILE AND
+060000* BANK-FILE MATCHES DEPEND ON, SO ANY RECORD THAT DOES NOT SORT
+060100* STRICTLY AFTER THE LAST ONE SEEN IS FLAGGED HERE -- THIS CATCHES
+060200* A DUPLICATE ID ANYWHERE IN THE FILE (NOT JUST WHEN REPEATED
+060300* BACK TO BACK) AS WELL AS AN OUT-OF-SEQUENCE RECORD THAT WOULD
+060400* OTHERWISE DESYNC THE DOWNSTREAM MATCHES.  WS-LAST-SEQ-EMP-ID
+060500* TRACKS THE HIGHEST EMP-ID ACCEPTED INTO THE SEQUENCE SO FAR AND
+060600* ONLY EVER MOVES FORWARD, SO A BLANK-ID RECORD IN BETWEEN DOES
+060700* NOT RESET THE BASELINE AND LET A REPEATED ID SLIP BY.
+060800*----------------------------------------------------------------
+060900 2540-CHECK-DUPLICATE-ID.
+061000     IF EMP-ID NOT = ZERO
+061100             AND WS-LAST-SEQ-EMP-ID NOT = ZERO
+061200             AND EMP-ID NOT > WS-LAST-SEQ-EMP-ID
+061300         SET RECORD-INVALID TO TRUE
+061400         MOVE "DUPLICATE/OUT OF SEQUENCE ID"
+061500             TO WS-EXCEPTION-REASON
+061600         PERFORM 2600-WRITE-EXCEPTION THRU 2600-EXIT
+061700     END-IF
+061800     IF EMP-ID > WS-LAST-SEQ-EMP-ID
+061900         MOVE EMP-ID TO WS-LAST-SEQ-EMP-ID
+062000     END-IF.
+062100 2540-EXIT.
+062200     EXIT.
+
+062400 2600-WRITE-EXCEPTION.
+062500     MOVE EMP-ID   TO WS-ID
+062600     MOVE EMP-NAME TO WS-NAME
+062700     MOVE SPACES TO EXCEPTION-LINE
+062800     STRING WS-ID DELIMITED BY SIZE
+062900            " "    DELIMITED BY SIZE
+063000            WS-NAME DELIMITED BY SIZE
+063100            " "    DELIMITED BY SIZE
+063200            WS-EXCEPTION-REASON DELIMITED BY SIZE
+063300         INTO EXCEPTION-LINE
+063400     END-STRING
+063500     WRITE EXCEPTION-LINE
+063600     ADD 1 TO WS-EXCEPT-COUNTER.
+063700 2600-EXIT.
+063800     EXIT.
+
+064000*----------------------------------------------------------------
+064100* 3000-PROCESS-EMPLOYEE - COMPUTE GROSS PAY.  HOURS UP TO THE
+064200* 40-HOUR THRESHOLD ARE PAID STRAIGHT TIME, HOURS BEYOND IT ARE
+064300* PAID AT 1.5 TIMES EMP-RATE, AND HOLIDAY HOURS ARE PAID AT
+064400* DOUBLE TIME.  DEDUCTIONS AND NET PAY ARE THEN APPLIED AND THE
+064500* DETAIL LINE IS WRITTEN.
+064600*----------------------------------------------------------------
+064700 3000-PROCESS-EMPLOYEE.
+064800     IF EMP-HOURS > WS-REG-THRESHOLD
+064900         MOVE WS-REG-THRESHOLD TO WS-REG-HOURS
+065000         SUBTRACT WS-REG-THRESHOLD FROM EMP-HOURS
+065100             GIVING WS-OT-HOURS
+065200     ELSE
+065300         MOVE EMP-HOURS TO WS-REG-HOURS
+065400         MOVE ZERO TO WS-OT-HOURS
+065500     END-IF
+
+065700     MULTIPLY WS-REG-HOURS BY EMP-RATE GIVING WS-REG-PAY
+065800     MULTIPLY EMP-RATE BY WS-OT-FACTOR GIVING WS-OT-RATE
+065900     MULTIPLY WS-OT-HOURS BY WS-OT-RATE GIVING WS-OT-PAY
+
+066100     MULTIPLY EMP-RATE BY WS-DT-FACTOR GIVING WS-DT-RATE
+066200     MULTIPLY EMP-HOLIDAY-HOURS BY WS-DT-RATE
+066300         GIVING WS-HOLIDAY-PAY
+
+066500     ADD WS-REG-PAY WS-OT-PAY WS-HOLIDAY-PAY
+066600         GIVING WS-EMP-PAY
+
+066800     ADD WS-EMP-PAY TO WS-TOTAL-PAY
+066900     ADD 1 TO WS-EMP-COUNTER
+
+067100     PERFORM 4000-CALCULATE-DEDUCTIONS THRU 4000-EXIT
+067200     PERFORM 5000-UPDATE-YTD-MASTER THRU 5000-EXIT
+067300     PERFORM 3500-ACCUMULATE-DEPT-TOTALS THRU 3500-EXIT
+067400     PERFORM 3600-PRINT-PAY-STUB THRU 3600-EXIT
+067500     PERFORM 3700-WRITE-ACH-RECORD THRU 3700-EXIT
+
+067700     MOVE EMP-ID        TO WS-ID
+067800     MOVE EMP-NAME      TO WS-NAME
+067900     MOVE EMP-DEPT-CODE TO WS-DEPT
+068000     MOVE EMP-HOURS     TO WS-HOURS
+068100     MOVE EMP-RATE      TO WS-RATE
+068200     MOVE WS-EMP-PAY    TO WS-PAY
+068300     MOVE WS-FED-TAX    TO WS-FED
+068400     MOVE WS-STATE-TAX  TO WS-STATE
+068500     MOVE WS-INSURANCE  TO WS-INS
+068600     MOVE WS-RETIREMENT TO WS-RET
+068700     MOVE WS-NET-PAY    TO WS-NET
+
+068750     MOVE SPACES TO REPORT-LINE
+068900     STRING WS-ID DELIMITED BY SIZE
+069000            " "    DELIMITED BY SIZE
+069100            WS-NAME DELIMITED BY SIZE
+069200            " "    DELIMITED BY SIZE
+069300            WS-DEPT DELIMITED BY SIZE
+069400            " "    DELIMITED BY SIZE
+069500            WS-HOURS DELIMITED BY SIZE
+069600            " "    DELIMITED BY SIZE
+069700            WS-RATE DELIMITED BY SIZE
+069800            " "    DELIMITED BY SIZE
+069900            WS-PAY  DELIMITED BY SIZE
+070000            " "    DELIMITED BY SIZE
+070100            WS-FED  DELIMITED BY SIZE
+070200            " "    DELIMITED BY SIZE
+070300            WS-STATE DELIMITED BY SIZE
+070400            " "    DELIMITED BY SIZE
+070500            WS-INS  DELIMITED BY SIZE
+070600            " "    DELIMITED BY SIZE
+070700            WS-RET  DELIMITED BY SIZE
+070800            " "    DELIMITED BY SIZE
+070900            WS-NET  DELIMITED BY SIZE
+071000         INTO REPORT-LINE
+071100     END-STRING
+
+071300     WRITE REPORT-LINE.
+071400 3000-EXIT.
+071500     EXIT.
+
+071700*----------------------------------------------------------------
+071800* 3500-ACCUMULATE-DEPT-TOTALS - FIND (OR ADD) THIS EMPLOYEE'S
+071900* DEPARTMENT IN WS-DEPT-TABLE AND ROLL THIS PERIOD'S GROSS AND
+072000* NET PAY INTO ITS RUNNING SUBTOTAL.  IF THE 20-ENTRY TABLE IS
+072100* ALREADY FULL AND THIS IS A DEPARTMENT CODE NOT YET SEEN, THE
+072200* AMOUNTS ARE ROLLED INTO THE UNCLASSIFIED-DEPARTMENT OVERFLOW
+072300* TOTAL INSTEAD OF INDEXING PAST THE END OF THE TABLE.
+072400*----------------------------------------------------------------
+072500 3500-ACCUMULATE-DEPT-TOTALS.
+072600     SET DEPT-NOT-FOUND TO TRUE
+072700     SET DEPT-TABLE-NOT-FULL TO TRUE
+072800     MOVE ZERO TO WS-DEPT-SUB
+072900     PERFORM 3510-FIND-DEPT-ENTRY THRU 3510-EXIT
+073000         UNTIL DEPT-FOUND OR WS-DEPT-SUB = WS-DEPT-COUNT
+
+073200     IF DEPT-NOT-FOUND
+073300         IF WS-DEPT-COUNT < WS-DEPT-MAX
+073400             ADD 1 TO WS-DEPT-COUNT
+073500             MOVE WS-DEPT-COUNT TO WS-DEPT-SUB
+073600             MOVE EMP-DEPT-CODE TO DEPT-CODE (WS-DEPT-SUB)
+073700         ELSE
+073800             SET DEPT-TABLE-FULL TO TRUE
+073900         END-IF
+074000     END-IF
+
+074200     IF DEPT-TABLE-FULL
+074300         ADD 1 TO WS-DEPT-OVFL-COUNT
+074400         ADD WS-EMP-PAY TO WS-DEPT-OVFL-GROSS
+074500         ADD WS-NET-PAY TO WS-DEPT-OVFL-NET
+074600     ELSE
+074700         ADD 1 TO DEPT-EMP-COUNT (WS-DEPT-SUB)
+074800         ADD WS-EMP-PAY TO DEPT-GROSS (WS-DEPT-SUB)
+074900         ADD WS-NET-PAY TO DEPT-NET (WS-DEPT-SUB)
+075000     END-IF.
+075100 3500-EXIT.
+075200     EXIT.
+
+075400 3510-FIND-DEPT-ENTRY.
+075500     ADD 1 TO WS-DEPT-SUB
+075600     IF DEPT-CODE (WS-DEPT-SUB) = EMP-DEPT-CODE
+075700         SET DEPT-FOUND TO TRUE
+075800     END-IF.
+075900 3510-EXIT.
+076000     EXIT.
+
+076200*----------------------------------------------------------------
+076300* 3600-PRINT-PAY-STUB - WRITE ONE PAGINATED PAY STUB FOR THE
+076400* CURRENT EMPLOYEE TO PAY-STUB-FILE.  EACH STUB STARTS ON A NEW
+076500* PAGE SO STUBS CAN BE SEPARATED AND DISTRIBUTED INDIVIDUALLY.
+076600* THE HEADER SHOWS THE PAY PERIOD READ FROM PERIOD.PARM BY
+076700* 1075-DETERMINE-PAY-PERIOD (BLANK IF THAT FILE IS NOT SUPPLIED).
+076800*----------------------------------------------------------------
+076900 3600-PRINT-PAY-STUB.
+077000     MOVE EMP-ID        TO WS-STUB-ID
+077100     MOVE EMP-NAME      TO WS-STUB-NAME
+077200     MOVE EMP-DEPT-CODE TO WS-STUB-DEPT
+077300     MOVE EMP-HOURS     TO WS-STUB-HOURS
+077400     MOVE EMP-RATE      TO WS-STUB-RATE
+077500     MOVE WS-EMP-PAY    TO WS-STUB-GROSS
+077600     MOVE WS-FED-TAX    TO WS-STUB-FED
+077700     MOVE WS-STATE-TAX  TO WS-STUB-STATE
+077800     MOVE WS-INSURANCE  TO WS-STUB-INS
+077900     MOVE WS-RETIREMENT TO WS-STUB-RET
+078000     MOVE WS-NET-PAY    TO WS-STUB-NET
+
+078200     MOVE SPACES TO PAY-STUB-LINE
+078300     STRING "CORPORATE DATA CENTER - EMPLOYEE PAY STUB"
+078400         DELIMITED BY SIZE INTO PAY-STUB-LINE
+078500     END-STRING
+078600     WRITE PAY-STUB-LINE AFTER ADVANCING PAGE
+
+078800     MOVE SPACES TO PAY-STUB-LINE
+078900     STRING "PAY PERIOD: " DELIMITED BY SIZE
+079000            WS-PAY-PERIOD  DELIMITED BY SIZE
+079100         INTO PAY-STUB-LINE
+079200     END-STRING
+079300     WRITE PAY-STUB-LINE AFTER ADVANCING 1
+
+079500     MOVE SPACES TO PAY-STUB-LINE
+079600     WRITE PAY-STUB-LINE AFTER ADVANCING 1
+
+079800     MOVE SPACES TO PAY-STUB-LINE
+079900     STRING "EMPLOYEE ID: " DELIMITED BY SIZE
+080000            WS-STUB-ID      DELIMITED BY SIZE
+080100            "   NAME: "     DELIMITED BY SIZE
+080200            WS-STUB-NAME    DELIMITED BY SIZE
+080300            "   DEPT: "     DELIMITED BY SIZE
+080400            WS-STUB-DEPT    DELIMITED BY SIZE
+080500         INTO PAY-STUB-LINE
+080600     END-STRING
+080700     WRITE PAY-STUB-LINE AFTER ADVANCING 1
+
+080900     MOVE SPACES TO PAY-STUB-LINE
+081000     STRING "HOURS: "  DELIMITED BY SIZE
+081100            WS-STUB-HOURS DELIMITED BY SIZE
+081200            "   RATE: " DELIMITED BY SIZE
+081300            WS-STUB-RATE DELIMITED BY SIZE
+081400            "   GROSS PAY: " DELIMITED BY SIZE
+081500            WS-STUB-GROSS DELIMITED BY SIZE
+081600         INTO PAY-STUB-LINE
+081700     END-STRING
+081800     WRITE PAY-STUB-LINE AFTER ADVANCING 1
+
+082000     MOVE SPACES TO PAY-STUB-LINE
+082100     STRING "FEDERAL TAX: " DELIMITED BY SIZE
+082200            WS-STUB-FED     DELIMITED BY SIZE
+082300            "   STATE TAX: " DELIMITED BY SIZE
+082400            WS-STUB-STATE   DELIMITED BY SIZE
+082500         INTO PAY-STUB-LINE
+082600     END-STRING
+082700     WRITE PAY-STUB-LINE AFTER ADVANCING 1
+
+082900     MOVE SPACES TO PAY-STUB-LINE
+083000     STRING "INSURANCE: "  DELIMITED BY SIZE
+083100            WS-STUB-INS    DELIMITED BY SIZE
+083200            "   RETIREMENT: " DELIMITED BY SIZE
+083300            WS-STUB-RET    DELIMITED BY SIZE
+083400         INTO PAY-STUB-LINE
+083500     END-STRING
+083600     WRITE PAY-STUB-LINE AFTER ADVANCING 1
+
+083800     MOVE SPACES TO PAY-STUB-LINE
+083900     STRING "NET PAY: " DELIMITED BY SIZE
+084000            WS-STUB-NET DELIMITED BY SIZE
+084100         INTO PAY-STUB-LINE
+084200     END-STRING
+084300     WRITE PAY-STUB-LINE AFTER ADVANCING 1.
+084400 3600-EXIT.
+084500     EXIT.
+
+084700*----------------------------------------------------------------
+084800* 3700-WRITE-ACH-RECORD - MATCH THE CURRENT EMPLOYEE AGAINST
+084900* BANK-FILE (IN EMP-ID SEQUENCE) AND, IF A DIRECT-DEPOSIT RECORD
+085000* IS ON FILE, WRITE ONE FIXED-FORMAT LINE TO ACH-FILE CARRYING
+085100* THE ROUTING NUMBER, ACCOUNT NUMBER, AND NET PAY.  AN EMPLOYEE
+085200* WITH NO BANK RECORD IS PAID BY OTHER MEANS AND IS SKIPPED.
+085300*----------------------------------------------------------------
+085400 3700-WRITE-ACH-RECORD.
+085500     PERFORM 1300-READ-BANK-INFO THRU 1300-EXIT
+085600         UNTIL BANK-EOF OR BANK-EMP-ID NOT LESS THAN EMP-ID
+
+085800     IF BANK-NOT-EOF AND BANK-EMP-ID = EMP-ID
+085900         MOVE BANK-ROUTING-NUM TO WS-ACH-ROUTING
+086000         MOVE BANK-ACCOUNT-NUM TO WS-ACH-ACCOUNT
+086100         MOVE EMP-ID           TO WS-ACH-ID
+086200         MOVE EMP-NAME         TO WS-ACH-NAME
+086300         MOVE WS-NET-PAY       TO WS-ACH-AMOUNT
+
+086500         MOVE SPACES TO ACH-TRANSMISSION-LINE
+086600         STRING WS-ACH-ROUTING DELIMITED BY SIZE
+086700                WS-ACH-ACCOUNT DELIMITED BY SIZE
+086800                WS-ACH-ID      DELIMITED BY SIZE
+086900                WS-ACH-NAME    DELIMITED BY SIZE
+087000                WS-ACH-AMOUNT  DELIMITED BY SIZE
+087100             INTO ACH-TRANSMISSION-LINE
+087200         END-STRING
+087300         WRITE ACH-TRANSMISSION-LINE
+087400         ADD 1 TO WS-ACH-COUNTER
+087500     END-IF.
+087600 3700-EXIT.
+087700     EXIT.
+
+087900*----------------------------------------------------------------
+088000* 4000-CALCULATE-DEDUCTIONS - MATCH THE CURRENT EMPLOYEE AGAINST
+088100* DEDUCTION-FILE (IN EMP-ID SEQUENCE) AND WITHHOLD FEDERAL TAX,
+088200* STATE TAX, INSURANCE, AND RETIREMENT FROM GROSS PAY.  AN
+088300* EMPLOYEE WITH NO DEDUCTION RECORD IS PAID GROSS AS NET.
+088400*----------------------------------------------------------------
+088500 4000-CALCULATE-DEDUCTIONS.
+088600     PERFORM 4100-MATCH-DEDUCTION THRU 4100-EXIT
+088700         UNTIL DED-EOF OR DED-EMP-ID NOT LESS THAN EMP-ID
+
+088900     IF DED-NOT-EOF AND DED-EMP-ID = EMP-ID
+089000         MULTIPLY WS-EMP-PAY BY DED-FEDERAL-TAX-PCT
+089100             GIVING WS-FED-TAX ROUNDED
+089200         MULTIPLY WS-EMP-PAY BY DED-STATE-TAX-PCT
+089300             GIVING WS-STATE-TAX ROUNDED
+089400         MOVE DED-INSURANCE TO WS-INSURANCE
+089500         MULTIPLY WS-EMP-PAY BY DED-RETIREMENT-PCT
+089600             GIVING WS-RETIREMENT ROUNDED
+089700     ELSE
+089800         MOVE ZERO TO WS-FED-TAX WS-STATE-TAX
+089900             WS-INSURANCE WS-RETIREMENT
+090000     END-IF
+
+090200     ADD WS-FED-TAX WS-STATE-TAX WS-INSURANCE WS-RETIREMENT
+090300         GIVING WS-TOTAL-DEDUCT
+090400     ADD WS-FED-TAX WS-STATE-TAX GIVING WS-PERIOD-TAX
+090500     SUBTRACT WS-TOTAL-DEDUCT FROM WS-EMP-PAY GIVING WS-NET-PAY
+090600     ADD WS-NET-PAY TO WS-TOTAL-NET.
+090700 4000-EXIT.
+090800     EXIT.
+
+091000 4100-MATCH-DEDUCTION.
+091100     PERFORM 1200-READ-DEDUCTION THRU 1200-EXIT.
+091200 4100-EXIT.
+091300     EXIT.
+
+091500*----------------------------------------------------------------
+091600* 5000-UPDATE-YTD-MASTER - ADD THIS PERIOD'S GROSS, TAX, AND NET
+091700* TO THE EMPLOYEE'S RUNNING YEAR-TO-DATE TOTALS, CREATING THE
+091800* MASTER RECORD ON THE EMPLOYEE'S FIRST PAY PERIOD OF THE YEAR.
+091900*----------------------------------------------------------------
+092000 5000-UPDATE-YTD-MASTER.
+092100     MOVE EMP-ID TO YTD-EMP-ID
+092200     READ YTD-MASTER-FILE
+092300         INVALID KEY
+092400             MOVE EMP-NAME   TO YTD-EMP-NAME
+092500             MOVE WS-EMP-PAY TO YTD-GROSS
+092600             MOVE WS-PERIOD-TAX TO YTD-TAX
+092700             MOVE WS-NET-PAY TO YTD-NET
+092800             WRITE YTD-MASTER-RECORD
+092900         NOT INVALID KEY
+093000             MOVE EMP-NAME TO YTD-EMP-NAME
+093100             ADD WS-EMP-PAY TO YTD-GROSS
+093200             ADD WS-PERIOD-TAX TO YTD-TAX
+093300             ADD WS-NET-PAY TO YTD-NET
+093400             REWRITE YTD-MASTER-RECORD
+093500     END-READ.
+093600 5000-EXIT.
+093700     EXIT.
+
+093900*----------------------------------------------------------------
+094000* 6000-CHECKPOINT-IF-DUE - SAVE THE LAST PROCESSED EMP-ID, THE
+094100* PHYSICAL RECORD COUNT, AND THE RUNNING TOTALS TO CHECKPOINT-FILE
+094200* AFTER EVERY EMPLOYEE, SO A RESTART RESUMES WITH THE EXACT SAME
+094300* SET OF EMPLOYEES ALREADY REFLECTED IN THE OUTPUT FILES -- NEVER
+094400* MORE, NEVER FEWER.  THE RESTART FAST-FORWARD IN
+094500* 1600-SKIP-TO-RESTART-POINT COUNTS RECORDS BACK OFF OF
+094600* CKPT-RECS-PROCESSED RATHER THAN COMPARING EMP-ID, SINCE THE MOST
+094700* RECENTLY CHECKPOINTED RECORD MAY HAVE BEEN A REJECT WHOSE EMP-ID
+094800* IS NOT A HIGH-WATER MARK.
+094900*----------------------------------------------------------------
+095000 6000-CHECKPOINT-IF-DUE.
+095100     PERFORM 6100-WRITE-CHECKPOINT-RECORD THRU 6100-EXIT.
+095200 6000-EXIT.
+095300     EXIT.
+
+095500 6100-WRITE-CHECKPOINT-RECORD.
+095600     MOVE EMP-ID            TO CKPT-EMP-ID
+095700     MOVE WS-RECS-PROCESSED TO CKPT-RECS-PROCESSED
+095800     MOVE WS-EMP-COUNTER    TO CKPT-EMP-COUNTER
+095900     MOVE WS-TOTAL-PAY      TO CKPT-TOTAL-PAY
+096000     MOVE WS-TOTAL-NET      TO CKPT-TOTAL-NET
+096100     MOVE WS-EXCEPT-COUNTER TO CKPT-EXCEPT-COUNTER
+096200     MOVE WS-ACH-COUNTER    TO CKPT-ACH-COUNTER
+096300     MOVE WS-DEPT-COUNT      TO CKPT-DEPT-COUNT
+096400     MOVE WS-DEPT-OVFL-COUNT TO CKPT-DEPT-OVFL-COUNT
+096500     MOVE WS-DEPT-OVFL-GROSS TO CKPT-DEPT-OVFL-GROSS
+096600     MOVE WS-DEPT-OVFL-NET   TO CKPT-DEPT-OVFL-NET
+096700     PERFORM 6110-SAVE-DEPT-ENTRY THRU 6110-EXIT
+096800         VARYING WS-DEPT-SUB FROM 1 BY 1
+096900         UNTIL WS-DEPT-SUB > WS-DEPT-COUNT
+097000     OPEN OUTPUT CHECKPOINT-FILE
+097100     WRITE CHECKPOINT-RECORD
+097200     CLOSE CHECKPOINT-FILE.
+097300 6100-EXIT.
+097400     EXIT.
+
+097600 6110-SAVE-DEPT-ENTRY.
+097700     MOVE DEPT-CODE (WS-DEPT-SUB)
+097800         TO CKPT-DEPT-CODE (WS-DEPT-SUB)
+097900     MOVE DEPT-EMP-COUNT (WS-DEPT-SUB)
+098000         TO CKPT-DEPT-EMP-COUNT (WS-DEPT-SUB)
+098100     MOVE DEPT-GROSS (WS-DEPT-SUB)
+098200         TO CKPT-DEPT-GROSS (WS-DEPT-SUB)
+098300     MOVE DEPT-NET (WS-DEPT-SUB)
+098400         TO CKPT-DEPT-NET (WS-DEPT-SUB).
+098500 6110-EXIT.
+098600     EXIT.
+
+098800*----------------------------------------------------------------
+098900* 8000-PRINT-TOTALS - WRITE THE COMPANY-WIDE SUMMARY LINES.
+099000*----------------------------------------------------------------
+099100 8000-PRINT-TOTALS.
+099200     MOVE SPACES TO REPORT-LINE
+099300     STRING "TOTAL EMPLOYEES: " DELIMITED BY SIZE
+099400            WS-EMP-COUNTER DELIMITED BY SIZE
+099500            " | TOTAL GROSS PAY: " DELIMITED BY SIZE
+099600            WS-TOTAL-PAY DELIMITED BY SIZE
+099700         INTO REPORT-LINE
+099800     END-STRING
+099900     WRITE REPORT-LINE
+
+100100     MOVE SPACES TO REPORT-LINE
+100200     STRING "TOTAL NET PAY: " DELIMITED BY SIZE
+100300            WS-TOTAL-NET DELIMITED BY SIZE
+100400         INTO REPORT-LINE
+100500     END-STRING
+100600     WRITE REPORT-LINE
+
+100800     MOVE SPACES TO REPORT-LINE
+100900     STRING "TOTAL EXCEPTIONS: " DELIMITED BY SIZE
+101000            WS-EXCEPT-COUNTER DELIMITED BY SIZE
+101100         INTO REPORT-LINE
+101200     END-STRING
+101300     WRITE REPORT-LINE
+
+101500     MOVE SPACES TO REPORT-LINE
+101600     STRING "TOTAL ACH RECORDS: " DELIMITED BY SIZE
+101700            WS-ACH-COUNTER DELIMITED BY SIZE
+101800         INTO REPORT-LINE
+101900     END-STRING
+102000     WRITE REPORT-LINE.
+102100 8000-EXIT.
+102200     EXIT.
+
+102400*----------------------------------------------------------------
+102500* 8050-RECONCILE-CONTROL-TOTALS - COMPARE THE COMPUTED EMPLOYEE
+102600* COUNT AND GROSS PAY AGAINST THE INDEPENDENT CONTROL RECORD
+102700* SUPPLIED BY HR IN HR-CONTROL-FILE, AND PRINT WHETHER THE RUN IS
+102800* IN BALANCE.  A MISSING OR EMPTY CONTROL FILE SKIPS THE CHECK
+102900* RATHER THAN FAILING THE RUN.
+103000*----------------------------------------------------------------
+103100 8050-RECONCILE-CONTROL-TOTALS.
+103200     OPEN INPUT HR-CONTROL-FILE
+103300     IF WS-HR-FILE-STATUS = '35'
+103400         MOVE SPACES TO REPORT-LINE
+103500         STRING "HR CONTROL FILE NOT SUPPLIED - SKIPPED"
+103600             DELIMITED BY SIZE INTO REPORT-LINE
+103700         END-STRING
+103800         WRITE REPORT-LINE
+103900     ELSE
+104000         READ HR-CONTROL-FILE
+104100             AT END
+104200                 MOVE SPACES TO REPORT-LINE
+104300                 STRING "HR CONTROL FILE EMPTY - SKIPPED"
+104400                     DELIMITED BY SIZE INTO REPORT-LINE
+104500                 END-STRING
+104600                 WRITE REPORT-LINE
+104700             NOT AT END
+104800                 PERFORM 8060-PRINT-RECONCILIATION THRU 8060-EXIT
+104900         END-READ
+105000         CLOSE HR-CONTROL-FILE
+105100     END-IF.
+105200 8050-EXIT.
+105300     EXIT.
+
+105500 8060-PRINT-RECONCILIATION.
+105600     SET IN-BALANCE TO TRUE
+105700     IF WS-EMP-COUNTER NOT = HR-EXPECTED-COUNT
+105800         SET OUT-OF-BALANCE TO TRUE
+105900     END-IF
+106000     IF WS-TOTAL-PAY NOT = HR-EXPECTED-GROSS
+106100         SET OUT-OF-BALANCE TO TRUE
+106200     END-IF
+
+106400     MOVE SPACES TO REPORT-LINE
+106500     STRING "COMPUTED COUNT: " DELIMITED BY SIZE
+106600            WS-EMP-COUNTER     DELIMITED BY SIZE
+106700            "  EXPECTED COUNT: " DELIMITED BY SIZE
+106800            HR-EXPECTED-COUNT  DELIMITED BY SIZE
+106900         INTO REPORT-LINE
+107000     END-STRING
+107100     WRITE REPORT-LINE
+
+107300     MOVE SPACES TO REPORT-LINE
+107400     STRING "COMPUTED GROSS: " DELIMITED BY SIZE
+107500            WS-TOTAL-PAY       DELIMITED BY SIZE
+107600            "  EXPECTED GROSS: " DELIMITED BY SIZE
+107700            HR-EXPECTED-GROSS  DELIMITED BY SIZE
+107800         INTO REPORT-LINE
+107900     END-STRING
+108000     WRITE REPORT-LINE
+
+108200     MOVE SPACES TO REPORT-LINE
+108300     IF IN-BALANCE
+108400         STRING "CONTROL TOTALS IN BALANCE" DELIMITED BY SIZE
+108500             INTO REPORT-LINE
+108600         END-STRING
+108700     ELSE
+108800         STRING "*** OUT OF BALANCE - REVIEW BEFORE RELEASE ***"
+108900             DELIMITED BY SIZE INTO REPORT-LINE
+109000         END-STRING
+109100     END-IF
+109200     WRITE REPORT-LINE.
+109300 8060-EXIT.
+109400     EXIT.
+
+109600*----------------------------------------------------------------
+109700* 8100-PRINT-DEPT-SUBTOTALS - WRITE ONE LINE PER DEPARTMENT
+109800* SHOWING THE EMPLOYEE COUNT, GROSS PAY, AND NET PAY ACCUMULATED
+109900* FOR THAT DEPARTMENT DURING THIS RUN.
+110000*----------------------------------------------------------------
+110100 8100-PRINT-DEPT-SUBTOTALS.
+110200     MOVE SPACES TO REPORT-LINE
+110300     STRING "DEPARTMENT SUBTOTALS" DELIMITED BY SIZE
+110400         INTO REPORT-LINE
+110500     END-STRING
+110600     WRITE REPORT-LINE
+110700     MOVE ZERO TO WS-DEPT-SUB
+110800     PERFORM 8110-PRINT-ONE-DEPT THRU 8110-EXIT
+110900         VARYING WS-DEPT-SUB FROM 1 BY 1
+111000         UNTIL WS-DEPT-SUB > WS-DEPT-COUNT
+111100     IF WS-DEPT-OVFL-COUNT > ZERO
+111200         PERFORM 8120-PRINT-DEPT-OVERFLOW THRU 8120-EXIT
+111300     END-IF.
+111400 8100-EXIT.
+111500     EXIT.
+
+111700 8110-PRINT-ONE-DEPT.
+111800     MOVE DEPT-CODE (WS-DEPT-SUB)      TO WS-DEPT-OUT
+111900     MOVE DEPT-EMP-COUNT (WS-DEPT-SUB) TO WS-DEPT-COUNT-OUT
+112000     MOVE DEPT-GROSS (WS-DEPT-SUB)     TO WS-DEPT-GROSS-OUT
+112100     MOVE DEPT-NET (WS-DEPT-SUB)       TO WS-DEPT-NET-OUT
+
+112300     MOVE SPACES TO REPORT-LINE
+112400     STRING "DEPT: "        DELIMITED BY SIZE
+112500            WS-DEPT-OUT     DELIMITED BY SIZE
+112600            "  EMPLOYEES: " DELIMITED BY SIZE
+112700            WS-DEPT-COUNT-OUT DELIMITED BY SIZE
+112800            "  GROSS: "     DELIMITED BY SIZE
+112900            WS-DEPT-GROSS-OUT DELIMITED BY SIZE
+113000            "  NET: "       DELIMITED BY SIZE
+113100            WS-DEPT-NET-OUT DELIMITED BY SIZE
+113200         INTO REPORT-LINE
+113300     END-STRING
+113400     WRITE REPORT-LINE.
+113500 8110-EXIT.
+113600     EXIT.
+
+113800 8120-PRINT-DEPT-OVERFLOW.
+113900     MOVE WS-DEPT-OVFL-COUNT TO WS-DEPT-COUNT-OUT
+114000     MOVE WS-DEPT-OVFL-GROSS TO WS-DEPT-GROSS-OUT
+114100     MOVE WS-DEPT-OVFL-NET   TO WS-DEPT-NET-OUT
+
+114300     MOVE SPACES TO REPORT-LINE
+114400     STRING "DEPT: UNCLASSIFIED (TABLE FULL)" DELIMITED BY SIZE
+114500            "  EMPLOYEES: "   DELIMITED BY SIZE
+114600            WS-DEPT-COUNT-OUT DELIMITED BY SIZE
+114700            "  GROSS: "       DELIMITED BY SIZE
+114800            WS-DEPT-GROSS-OUT DELIMITED BY SIZE
+114900            "  NET: "         DELIMITED BY SIZE
+115000            WS-DEPT-NET-OUT   DELIMITED BY SIZE
+115100         INTO REPORT-LINE
+115200     END-STRING
+115300     WRITE REPORT-LINE.
+115400 8120-EXIT.
+115500     EXIT.
+
+115700*----------------------------------------------------------------
+115800* 8500-PRINT-YTD-SUMMARY - BROWSE YTD-MASTER-FILE IN EMP-ID
+115900* SEQUENCE AND WRITE ONE LINE PER EMPLOYEE SHOWING YEAR-TO-DATE
+116000* GROSS, TAX, AND NET.  RUN AFTER THE CURRENT PERIOD'S UPDATES
+116100* SO THE SUMMARY REFLECTS THIS RUN.
+116200*----------------------------------------------------------------
+116300 8500-PRINT-YTD-SUMMARY.
+116400     OPEN OUTPUT YTD-SUMMARY-REPORT
+116500     MOVE LOW-VALUES TO YTD-EMP-ID
+116600     START YTD-MASTER-FILE KEY IS NOT LESS THAN YTD-EMP-ID
+116700         INVALID KEY
+116800             SET YTD-SUM-EOF TO TRUE
+116900     END-START
+117000     IF YTD-SUM-NOT-EOF
+117100         PERFORM 8510-READ-YTD-NEXT THRU 8510-EXIT
+117200     END-IF
+117300     PERFORM 8520-WRITE-YTD-LINE THRU 8520-EXIT
+117400         UNTIL YTD-SUM-EOF
+117500     CLOSE YTD-SUMMARY-REPORT.
+117600 8500-EXIT.
+117700     EXIT.
+
+117900 8510-READ-YTD-NEXT.
+118000     READ YTD-MASTER-FILE NEXT RECORD
+118100         AT END
+118200             SET YTD-SUM-EOF TO TRUE
+118300     END-READ.
+118400 8510-EXIT.
+118500     EXIT.
+
+118700 8520-WRITE-YTD-LINE.
+118800     MOVE YTD-EMP-ID   TO WS-YTD-ID
+118900     MOVE YTD-EMP-NAME TO WS-YTD-NAME
+119000     MOVE YTD-GROSS    TO WS-YTD-GROSS-OUT
+119100     MOVE YTD-TAX      TO WS-YTD-TAX-OUT
+119200     MOVE YTD-NET      TO WS-YTD-NET-OUT
+
+119400     MOVE SPACES TO YTD-SUMMARY-LINE
+119500     STRING WS-YTD-ID DELIMITED BY SIZE
+119600            " "    DELIMITED BY SIZE
+119700            WS-YTD-NAME DELIMITED BY SIZE
+119800            " "    DELIMITED BY SIZE
+119900            WS-YTD-GROSS-OUT DELIMITED BY SIZE
+120000            " "    DELIMITED BY SIZE
+120100            WS-YTD-TAX-OUT DELIMITED BY SIZE
+120200            " "    DELIMITED BY SIZE
+120300            WS-YTD-NET-OUT DELIMITED BY SIZE
+120400         INTO YTD-SUMMARY-LINE
+120500     END-STRING
+120600     WRITE YTD-SUMMARY-LINE
+
+120800     PERFORM 8510-READ-YTD-NEXT THRU 8510-EXIT.
+120900 8520-EXIT.
+121000     EXIT.
+
+121200*----------------------------------------------------------------
+121300* 9000-TERMINATE - CLOSE ALL FILES.
+121400*----------------------------------------------------------------
+121500 9000-TERMINATE.
+121600     CLOSE EMPLOYEE-FILE
+121700     CLOSE DEDUCTION-FILE
+121800     CLOSE PAYROLL-REPORT
+121900     CLOSE EXCEPTION-REPORT
+122000     CLOSE PAY-STUB-FILE
+122100     CLOSE BANK-FILE
+122200     CLOSE ACH-FILE
+122300     CLOSE YTD-MASTER-FILE.
+122400 9000-EXIT.
+122500     EXIT.
